@@ -0,0 +1,446 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Batch report that combines the audit log, player.dat
+      *>          and story-start.dat/story-text.dat into a periodic
+      *>          engagement summary - plays started, episodes
+      *>          completed, and the most commonly reached GAME OVER
+      *>          page - per episode, so install usage can be shown
+      *>          without watching people play.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-ENGAGEMENT-REPORT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-AUDIT-FILE
+                   ASSIGN TO './data/audit-log.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+               SELECT FD-PLAYER-FILE
+                   ASSIGN TO './data/player.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PLAYER-FILE-STATUS.
+
+               SELECT FD-STORY-START-FILE
+                   ASSIGN TO './data/story-start.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STORY-START-FILE-STATUS.
+
+               SELECT FD-STORY-TEXT-FILE
+                   ASSIGN TO './data/story-text.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STORY-TEXT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Same layout as FD-AUDIT-RECORD in wry-cobol.cbl.
+      *>****************************************************************
+       FD  FD-AUDIT-FILE.
+       01  FD-AUDIT-RECORD.
+           05 AUDIT-PLAYER-ID                  PIC X(10).
+           05 AUDIT-EPISODE-ID                 PIC 9(1).
+           05 AUDIT-STORY-ID                   PIC 9(3).
+           05 AUDIT-CHOICE-TEXT                PIC X(255).
+           05 AUDIT-DEST-STORY-ID              PIC 9(3).
+           05 AUDIT-CHOICE-NUMBER              PIC 9(1).
+
+      *>****************************************************************
+      *> Same layout as FD-PLAYER-RECORD in wry-cobol.cbl.
+      *>****************************************************************
+       FD  FD-PLAYER-FILE.
+       01  FD-PLAYER-RECORD.
+           05 PLAYER-ID                        PIC X(10).
+           05 PLAYER-EPISODE-COMPLETE          PIC A(1) OCCURS 6 TIMES.
+           05 PLAYER-SAVE-EPISODE-ID           PIC 9(1).
+           05 PLAYER-SAVE-STORY-ID             PIC 9(3).
+           05 PLAYER-SAVE-ACTIVE               PIC A(1).
+
+      *>****************************************************************
+      *> Same layout as FD-STORY-START-FILE-RECORD in wry-cobol.cbl.
+      *>****************************************************************
+       FD  FD-STORY-START-FILE.
+       01  FD-STORY-START-FILE-RECORD.
+           05 STORY-START-EPISODE-ID           PIC 9(1).
+           05 STORY-START-STORY-ID             PIC 9(3).
+
+      *>****************************************************************
+      *> Same layout as wry-cobol.cbl's FD-STORY-TEXT-FILE, pinned to
+      *> the 'EN' edition like wry-export-graph.cbl - a second
+      *> language's engagement numbers aren't in scope here.
+      *>****************************************************************
+       FD  FD-STORY-TEXT-FILE.
+       01  FD-STORY-TEXT-RECORD.
+           05 STORY-TEXT-EPISODE-ID            PIC 9(1).
+           05 STORY-TEXT-ID                    PIC 9(3).
+           05 STORY-TEXT                       PIC X(1000).
+           05 STORY-TEXT-OUTCOME-CODE          PIC X(1).
+           05 STORY-TEXT-LANGUAGE              PIC X(2).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-AUDIT-FILE-STATUS                PIC X(2) VALUE '00'.
+       77  WS-PLAYER-FILE-STATUS               PIC X(2) VALUE '00'.
+       77  WS-STORY-START-FILE-STATUS          PIC X(2) VALUE '00'.
+       77  WS-STORY-TEXT-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-TAL-CTR                          PIC 9(3) VALUE 0.
+       77  WS-FOUND-START-ID                   PIC 9(3) VALUE 0.
+       77  WS-GO-IDX                           PIC 9(2) VALUE 0.
+       77  WS-GO-FOUND-SW                      PIC A(1) VALUE 'N'.
+           88 WS-GO-FOUND                      VALUE 'Y'.
+       77  WS-GO-TALLY-CTR                     PIC 9(5) VALUE 0.
+       77  WS-REPORT-LINE                      PIC X(80) VALUE SPACES.
+
+      *>****************************************************************
+      *> One row per episode, with the story ID its episode starts on,
+      *> loaded once from story-start.dat.
+      *>****************************************************************
+       77  WS-START-COUNT                      PIC 9(1) VALUE 0.
+       01  WS-START-TABLE.
+           05 WS-START-ENTRY OCCURS 9 TIMES.
+               10 WS-START-EPISODE-ID          PIC 9(1).
+               10 WS-START-STORY-ID            PIC 9(3).
+
+      *>****************************************************************
+      *> One row per EPISODE-ID+STORY-ID in the 'EN' edition of
+      *> story-text.dat, holding enough to decide whether that page is
+      *> a GAME OVER page - an explicit outcome code where one was
+      *> recorded, or a fallback text scan for legacy content with no
+      *> code, the same precedent 500-HANDLE-STORY-IO itself uses.
+      *>****************************************************************
+       77  WS-OUT-COUNT                        PIC 9(3) VALUE 0.
+       01  WS-OUTCOME-TABLE.
+           05 WS-OUT-ENTRY OCCURS 500 TIMES.
+               10 WS-OUT-EPISODE-ID            PIC 9(1).
+               10 WS-OUT-STORY-ID              PIC 9(3).
+               10 WS-OUT-CODE                  PIC X(1).
+               10 WS-OUT-TEXT                  PIC X(1000).
+
+      *>****************************************************************
+      *> Number of players (across player.dat) who have completed each
+      *> episode.
+      *>****************************************************************
+       01  WS-COMPLETION-TABLE.
+           05 WS-COMP-COUNT PIC 9(5) OCCURS 6 TIMES.
+
+      *>****************************************************************
+      *> One row per episode seen in the audit log: how many audit
+      *> entries started from that episode's own start page (the
+      *> "plays started" proxy), and a small tally of which destination
+      *> story IDs were reached that turned out to be GAME OVER pages.
+      *>****************************************************************
+       77  WS-ENG-COUNT                        PIC 9(1) VALUE 0.
+       77  WS-ENG-INDEX                        PIC 9(1) VALUE 0.
+       01  WS-ENGAGEMENT-TABLE.
+           05 WS-ENG-ENTRY OCCURS 9 TIMES.
+               10 WS-ENG-EPISODE-ID            PIC 9(1).
+               10 WS-ENG-PLAYS-STARTED         PIC 9(5).
+               10 WS-ENG-GO-ENTRY-COUNT        PIC 9(2).
+               10 WS-ENG-GO-TALLY OCCURS 20 TIMES.
+                   15 WS-ENG-GO-STORY-ID       PIC 9(3).
+                   15 WS-ENG-GO-HITS           PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+      *>****************************************************************
+      *> Loads the supporting lookup tables, walks the audit log once
+      *> to tally engagement per episode, then prints the report.
+      *>****************************************************************
+       000-MAIN-PROCEDURE.
+           PERFORM 100-LOAD-STORY-START
+           PERFORM 110-LOAD-STORY-OUTCOMES
+           PERFORM 120-LOAD-PLAYER-COMPLETIONS
+
+           OPEN INPUT FD-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'No audit log found at ./data/audit-log.dat - '
+                   'nothing to report.'
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ FD-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 200-TALLY-AUDIT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-AUDIT-FILE
+
+           PERFORM 300-PRINT-REPORT
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Loads story-start.dat into WS-START-TABLE.
+      *>****************************************************************
+       100-LOAD-STORY-START.
+           MOVE 0 TO WS-START-COUNT
+
+           OPEN INPUT FD-STORY-START-FILE
+           IF WS-STORY-START-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF OR WS-START-COUNT = 9
+                   READ FD-STORY-START-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-START-COUNT
+                           MOVE STORY-START-EPISODE-ID TO
+                               WS-START-EPISODE-ID(WS-START-COUNT)
+                           MOVE STORY-START-STORY-ID TO
+                               WS-START-STORY-ID(WS-START-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE FD-STORY-START-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Loads the 'EN' rows of story-text.dat into WS-OUTCOME-TABLE,
+      *> capped at 500 rows like wry-choice-report.cbl's tally table.
+      *>****************************************************************
+       110-LOAD-STORY-OUTCOMES.
+           MOVE 0 TO WS-OUT-COUNT
+
+           OPEN INPUT FD-STORY-TEXT-FILE
+           IF WS-STORY-TEXT-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF OR WS-OUT-COUNT = 500
+                   READ FD-STORY-TEXT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           IF STORY-TEXT-LANGUAGE = 'EN'
+                               ADD 1 TO WS-OUT-COUNT
+                               MOVE STORY-TEXT-EPISODE-ID TO
+                                   WS-OUT-EPISODE-ID(WS-OUT-COUNT)
+                               MOVE STORY-TEXT-ID TO
+                                   WS-OUT-STORY-ID(WS-OUT-COUNT)
+                               MOVE STORY-TEXT-OUTCOME-CODE TO
+                                   WS-OUT-CODE(WS-OUT-COUNT)
+                               MOVE STORY-TEXT TO
+                                   WS-OUT-TEXT(WS-OUT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-STORY-TEXT-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Counts, per episode, how many player.dat rows have that
+      *> episode marked complete.
+      *>****************************************************************
+       120-LOAD-PLAYER-COMPLETIONS.
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1 UNTIL WS-TAL-CTR > 6
+               MOVE 0 TO WS-COMP-COUNT(WS-TAL-CTR)
+           END-PERFORM
+
+           OPEN INPUT FD-PLAYER-FILE
+           IF WS-PLAYER-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF
+                   READ FD-PLAYER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                               UNTIL WS-TAL-CTR > 6
+                               IF PLAYER-EPISODE-COMPLETE(WS-TAL-CTR)
+                                   = 'Y'
+                                   ADD 1 TO WS-COMP-COUNT(WS-TAL-CTR)
+                               END-IF
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE FD-PLAYER-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Finds (or adds) this record's episode in WS-ENGAGEMENT-TABLE,
+      *> bumps the plays-started count if this row is a choice made
+      *> from that episode's own start page, then checks whether the
+      *> destination it led to was a GAME OVER page.
+      *>****************************************************************
+       200-TALLY-AUDIT-RECORD.
+           PERFORM 210-FIND-OR-ADD-ENGAGEMENT-ENTRY
+
+           PERFORM 220-FIND-START-STORY-ID
+           IF AUDIT-STORY-ID = WS-FOUND-START-ID
+               ADD 1 TO WS-ENG-PLAYS-STARTED(WS-ENG-INDEX)
+           END-IF
+
+           PERFORM 230-CHECK-GAME-OVER-DEST.
+
+      *>****************************************************************
+      *> Linear scan for AUDIT-EPISODE-ID; appends a new zeroed entry
+      *> if this is the first time it's been seen. Silently ignores
+      *> episodes beyond the 9-row cap, the same silent-cap convention
+      *> as the repo's other in-memory tables.
+      *>****************************************************************
+       210-FIND-OR-ADD-ENGAGEMENT-ENTRY.
+           MOVE 0 TO WS-ENG-INDEX
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-ENG-COUNT
+               IF WS-ENG-EPISODE-ID(WS-TAL-CTR) = AUDIT-EPISODE-ID
+                   MOVE WS-TAL-CTR TO WS-ENG-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-ENG-INDEX = 0 AND WS-ENG-COUNT < 9
+               ADD 1 TO WS-ENG-COUNT
+               MOVE WS-ENG-COUNT TO WS-ENG-INDEX
+               MOVE AUDIT-EPISODE-ID
+                   TO WS-ENG-EPISODE-ID(WS-ENG-INDEX)
+               MOVE 0 TO WS-ENG-PLAYS-STARTED(WS-ENG-INDEX)
+               MOVE 0 TO WS-ENG-GO-ENTRY-COUNT(WS-ENG-INDEX)
+           END-IF.
+
+      *>****************************************************************
+      *> Sets WS-FOUND-START-ID to the current audit record's
+      *> episode's start STORY-ID, or zero if story-start.dat has no
+      *> row for it.
+      *>****************************************************************
+       220-FIND-START-STORY-ID.
+           MOVE 0 TO WS-FOUND-START-ID
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-START-COUNT
+               IF WS-START-EPISODE-ID(WS-TAL-CTR) = AUDIT-EPISODE-ID
+                   MOVE WS-START-STORY-ID(WS-TAL-CTR)
+                       TO WS-FOUND-START-ID
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Looks up AUDIT-DEST-STORY-ID in WS-OUTCOME-TABLE for this
+      *> episode; if it's a recorded or text-sniffed GAME OVER page,
+      *> bumps its hit count in this episode's WS-ENG-GO-TALLY.
+      *>****************************************************************
+       230-CHECK-GAME-OVER-DEST.
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-OUT-COUNT
+               IF WS-OUT-EPISODE-ID(WS-TAL-CTR) = AUDIT-EPISODE-ID
+               AND WS-OUT-STORY-ID(WS-TAL-CTR) = AUDIT-DEST-STORY-ID
+                   IF WS-OUT-CODE(WS-TAL-CTR) = 'L'
+                       PERFORM 235-BUMP-GAME-OVER-TALLY
+                   ELSE IF WS-OUT-CODE(WS-TAL-CTR) NOT = 'W'
+                       MOVE 0 TO WS-GO-TALLY-CTR
+                       INSPECT WS-OUT-TEXT(WS-TAL-CTR)
+                           TALLYING WS-GO-TALLY-CTR
+                           FOR ALL 'GAME OVER'
+                       IF WS-GO-TALLY-CTR > 0
+                           PERFORM 235-BUMP-GAME-OVER-TALLY
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Finds (or adds) AUDIT-DEST-STORY-ID in the current engagement
+      *> entry's GAME OVER tally and bumps its hit count. Silently
+      *> ignores destinations beyond the 20-row cap per episode.
+      *>****************************************************************
+       235-BUMP-GAME-OVER-TALLY.
+           MOVE 'N' TO WS-GO-FOUND-SW
+
+           PERFORM VARYING WS-GO-IDX FROM 1 BY 1
+               UNTIL WS-GO-IDX > WS-ENG-GO-ENTRY-COUNT(WS-ENG-INDEX)
+               IF WS-ENG-GO-STORY-ID(WS-ENG-INDEX, WS-GO-IDX)
+                   = AUDIT-DEST-STORY-ID
+                   ADD 1 TO WS-ENG-GO-HITS(WS-ENG-INDEX, WS-GO-IDX)
+                   MOVE 'Y' TO WS-GO-FOUND-SW
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-GO-FOUND
+           AND WS-ENG-GO-ENTRY-COUNT(WS-ENG-INDEX) < 20
+               ADD 1 TO WS-ENG-GO-ENTRY-COUNT(WS-ENG-INDEX)
+               MOVE AUDIT-DEST-STORY-ID TO
+                   WS-ENG-GO-STORY-ID
+                       (WS-ENG-INDEX, WS-ENG-GO-ENTRY-COUNT
+                           (WS-ENG-INDEX))
+               MOVE 1 TO
+                   WS-ENG-GO-HITS
+                       (WS-ENG-INDEX, WS-ENG-GO-ENTRY-COUNT
+                           (WS-ENG-INDEX))
+           END-IF.
+
+      *>****************************************************************
+      *> Displays one block per episode seen in the audit log.
+      *>****************************************************************
+       300-PRINT-REPORT.
+           DISPLAY ' '
+           DISPLAY 'ENGAGEMENT REPORT'
+           DISPLAY '=================='
+
+           PERFORM VARYING WS-ENG-INDEX FROM 1 BY 1
+               UNTIL WS-ENG-INDEX > WS-ENG-COUNT
+               DISPLAY ' '
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'Episode ' WS-ENG-EPISODE-ID(WS-ENG-INDEX) ':'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '  Plays started: '
+                   WS-ENG-PLAYS-STARTED(WS-ENG-INDEX)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING '  Episodes completed: '
+                   WS-COMP-COUNT(WS-ENG-EPISODE-ID(WS-ENG-INDEX))
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+
+               PERFORM 310-PRINT-TOP-GAME-OVER
+           END-PERFORM
+
+           IF WS-ENG-COUNT = 0
+               DISPLAY 'No audit activity recorded yet.'
+           END-IF.
+
+      *>****************************************************************
+      *> Finds the highest-hit GAME OVER destination for the current
+      *> report entry and displays it, or a "none reached" line.
+      *>****************************************************************
+       310-PRINT-TOP-GAME-OVER.
+           MOVE 0 TO WS-TAL-CTR
+
+           PERFORM VARYING WS-GO-IDX FROM 1 BY 1
+               UNTIL WS-GO-IDX
+                   > WS-ENG-GO-ENTRY-COUNT(WS-ENG-INDEX)
+               IF WS-TAL-CTR = 0
+               OR WS-ENG-GO-HITS(WS-ENG-INDEX, WS-GO-IDX)
+                   > WS-ENG-GO-HITS(WS-ENG-INDEX, WS-TAL-CTR)
+                   MOVE WS-GO-IDX TO WS-TAL-CTR
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-TAL-CTR = 0
+               STRING '  Most common GAME OVER page: none reached yet'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING '  Most common GAME OVER page: story '
+                   WS-ENG-GO-STORY-ID(WS-ENG-INDEX, WS-TAL-CTR)
+                   ' (' WS-ENG-GO-HITS(WS-ENG-INDEX, WS-TAL-CTR)
+                   ' time(s))'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-IF
+           DISPLAY WS-REPORT-LINE.
+
+       END PROGRAM WRY-ENGAGEMENT-REPORT.
