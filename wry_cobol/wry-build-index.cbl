@@ -0,0 +1,306 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Rebuilds the indexed story.idx/story-text.idx/
+      *>          story-choice.idx files WRY-COBOL reads from, out of
+      *>          wry-parser's line-sequential story.dat/story-text.dat/
+      *>          story-choice.dat output. Run this after every
+      *>          wry-parser regeneration, before launching WRY-COBOL.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-BUILD-INDEX.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-STORY-IN-FILE
+                   ASSIGN TO './data/story.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-STORY-TEXT-IN-FILE
+                   ASSIGN TO './data/story-text.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-STORY-CHOICE-IN-FILE
+                   ASSIGN TO './data/story-choice.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-STORY-OUT-FILE
+                   ASSIGN TO './data/story.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STORY-FILE-KEY
+                   FILE STATUS IS WS-STORY-OUT-STATUS.
+
+               SELECT FD-STORY-TEXT-OUT-FILE
+                   ASSIGN TO './data/story-text.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STORY-TEXT-KEY
+                   FILE STATUS IS WS-STORY-TEXT-OUT-STATUS.
+
+               SELECT FD-STORY-CHOICE-OUT-FILE
+                   ASSIGN TO './data/story-choice.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STORY-CHOICE-KEY
+                   FILE STATUS IS WS-STORY-CHOICE-OUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Source files, laid out exactly as wry-parser emits them.
+      *>****************************************************************
+       FD  FD-STORY-IN-FILE.
+       01  FD-STORY-IN-RECORD.
+           05 IN-EPISODE-ID                    PIC 9(1).
+           05 IN-STORY-ID                      PIC 9(3).
+           05 IN-STORY-REVISION                PIC X(8).
+
+       FD  FD-STORY-TEXT-IN-FILE.
+       01  FD-STORY-TEXT-IN-RECORD.
+           05 IN-STORY-TEXT-EPISODE-ID         PIC 9(1).
+           05 IN-STORY-TEXT-ID                 PIC 9(3).
+           05 IN-STORY-TEXT                    PIC X(1000).
+           05 IN-STORY-TEXT-OUTCOME-CODE       PIC X(1).
+           05 IN-STORY-TEXT-LANGUAGE           PIC X(2).
+
+       FD  FD-STORY-CHOICE-IN-FILE.
+       01  FD-STORY-CHOICE-IN-RECORD.
+           05 IN-STORY-CHOICE-EPISODE-ID       PIC 9(1).
+           05 IN-STORY-CHOICE-STORY-ID         PIC 9(3).
+           05 IN-STORY-CHOICE-DEST-STORY-ID    PIC 9(3).
+           05 IN-STORY-CHOICE-ID               PIC 9(1).
+           05 IN-STORY-CHOICE-TEXT             PIC X(255).
+           05 IN-STORY-CHOICE-HINT             PIC X(255).
+           05 IN-STORY-CHOICE-LANGUAGE         PIC X(2).
+           05 IN-STORY-CHOICE-REQUIRES-FLAG    PIC X(8).
+           05 IN-STORY-CHOICE-SET-FLAG         PIC X(8).
+
+      *>****************************************************************
+      *> Indexed output files, same layouts as wry-cobol.cbl's
+      *> FD-STORY-FILE/FD-STORY-TEXT-FILE/FD-STORY-CHOICE-FILE.
+      *>****************************************************************
+       FD  FD-STORY-OUT-FILE.
+       01  FD-STORY-OUT-RECORD.
+           05 STORY-FILE-KEY.
+               10 OUT-EPISODE-ID                PIC 9(1).
+               10 OUT-STORY-ID                  PIC 9(3).
+           05 OUT-STORY-REVISION                PIC X(8).
+
+       FD  FD-STORY-TEXT-OUT-FILE.
+       01  FD-STORY-TEXT-OUT-RECORD.
+           05 STORY-TEXT-KEY.
+               10 OUT-STORY-TEXT-EPISODE-ID     PIC 9(1).
+               10 OUT-STORY-TEXT-ID             PIC 9(3).
+               10 OUT-STORY-TEXT-LANGUAGE       PIC X(2).
+           05 OUT-STORY-TEXT                    PIC X(1000).
+           05 OUT-STORY-TEXT-OUTCOME-CODE       PIC X(1).
+
+       FD  FD-STORY-CHOICE-OUT-FILE.
+       01  FD-STORY-CHOICE-OUT-RECORD.
+           05 STORY-CHOICE-KEY.
+               10 OUT-STORY-CHOICE-EPISODE-ID   PIC 9(1).
+               10 OUT-STORY-CHOICE-STORY-ID     PIC 9(3).
+               10 OUT-STORY-CHOICE-LANGUAGE     PIC X(2).
+               10 OUT-STORY-CHOICE-ID           PIC 9(1).
+           05 OUT-STORY-CHOICE-DEST-STORY-ID    PIC 9(3).
+           05 OUT-STORY-CHOICE-TEXT             PIC X(255).
+           05 OUT-STORY-CHOICE-HINT             PIC X(255).
+           05 OUT-STORY-CHOICE-REQUIRES-FLAG    PIC X(8).
+           05 OUT-STORY-CHOICE-SET-FLAG         PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-STORY-OUT-STATUS                 PIC X(2) VALUE '00'.
+       77  WS-STORY-TEXT-OUT-STATUS            PIC X(2) VALUE '00'.
+       77  WS-STORY-CHOICE-OUT-STATUS          PIC X(2) VALUE '00'.
+
+       77  WS-STORY-COUNT                      PIC 9(5) VALUE 0.
+       77  WS-STORY-TEXT-COUNT                 PIC 9(5) VALUE 0.
+       77  WS-STORY-CHOICE-COUNT               PIC 9(5) VALUE 0.
+
+       01  WS-REPORT-LINE                      PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY 'WRY-COBOL INDEX BUILDER'
+           DISPLAY '========================='
+
+           PERFORM 100-BUILD-STORY-INDEX
+           PERFORM 200-BUILD-STORY-TEXT-INDEX
+           PERFORM 300-BUILD-STORY-CHOICE-INDEX
+
+           DISPLAY ' '
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-STORY-COUNT ' story.idx record(s) written.'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-STORY-TEXT-COUNT
+               ' story-text.idx record(s) written.'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-STORY-CHOICE-COUNT
+               ' story-choice.idx record(s) written.'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Copies story.dat into story.idx, keyed on EPISODE-ID+STORY-ID.
+      *>****************************************************************
+       100-BUILD-STORY-INDEX.
+           OPEN INPUT FD-STORY-IN-FILE
+           OPEN OUTPUT FD-STORY-OUT-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ FD-STORY-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE IN-EPISODE-ID TO OUT-EPISODE-ID
+                       MOVE IN-STORY-ID TO OUT-STORY-ID
+                       MOVE IN-STORY-REVISION TO OUT-STORY-REVISION
+                       WRITE FD-STORY-OUT-RECORD
+
+                       IF WS-STORY-OUT-STATUS NOT = '00'
+                           DISPLAY 'FATAL: story.idx WRITE failed '
+                               'with status ' WS-STORY-OUT-STATUS
+                               ' for episode ' IN-EPISODE-ID
+                               ', story ' IN-STORY-ID
+                               ' - is story.dat sorted by key?'
+                           CLOSE FD-STORY-IN-FILE
+                           CLOSE FD-STORY-OUT-FILE
+                           STOP RUN
+                       END-IF
+
+                       ADD 1 TO WS-STORY-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-STORY-IN-FILE
+           CLOSE FD-STORY-OUT-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Copies story-text.dat into story-text.idx, keyed on
+      *> EPISODE-ID+STORY-ID.
+      *>****************************************************************
+       200-BUILD-STORY-TEXT-INDEX.
+           OPEN INPUT FD-STORY-TEXT-IN-FILE
+           OPEN OUTPUT FD-STORY-TEXT-OUT-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ FD-STORY-TEXT-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE IN-STORY-TEXT-EPISODE-ID TO
+                           OUT-STORY-TEXT-EPISODE-ID
+                       MOVE IN-STORY-TEXT-ID TO OUT-STORY-TEXT-ID
+                       MOVE IN-STORY-TEXT TO OUT-STORY-TEXT
+                       MOVE IN-STORY-TEXT-OUTCOME-CODE TO
+                           OUT-STORY-TEXT-OUTCOME-CODE
+                       IF IN-STORY-TEXT-LANGUAGE = SPACES
+                           MOVE 'EN' TO OUT-STORY-TEXT-LANGUAGE
+                       ELSE
+                           MOVE IN-STORY-TEXT-LANGUAGE TO
+                               OUT-STORY-TEXT-LANGUAGE
+                       END-IF
+                       WRITE FD-STORY-TEXT-OUT-RECORD
+
+                       IF WS-STORY-TEXT-OUT-STATUS NOT = '00'
+                           DISPLAY 'FATAL: story-text.idx WRITE '
+                               'failed with status '
+                               WS-STORY-TEXT-OUT-STATUS
+                               ' for episode '
+                               IN-STORY-TEXT-EPISODE-ID
+                               ', story ' IN-STORY-TEXT-ID
+                               ' - is story-text.dat sorted by key?'
+                           CLOSE FD-STORY-TEXT-IN-FILE
+                           CLOSE FD-STORY-TEXT-OUT-FILE
+                           STOP RUN
+                       END-IF
+
+                       ADD 1 TO WS-STORY-TEXT-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-STORY-TEXT-IN-FILE
+           CLOSE FD-STORY-TEXT-OUT-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Copies story-choice.dat into story-choice.idx, keyed on
+      *> EPISODE-ID+STORY-ID+CHOICE-ID.
+      *>****************************************************************
+       300-BUILD-STORY-CHOICE-INDEX.
+           OPEN INPUT FD-STORY-CHOICE-IN-FILE
+           OPEN OUTPUT FD-STORY-CHOICE-OUT-FILE
+
+           PERFORM UNTIL WS-EOF
+               READ FD-STORY-CHOICE-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE IN-STORY-CHOICE-EPISODE-ID TO
+                           OUT-STORY-CHOICE-EPISODE-ID
+                       MOVE IN-STORY-CHOICE-STORY-ID TO
+                           OUT-STORY-CHOICE-STORY-ID
+                       MOVE IN-STORY-CHOICE-ID TO
+                           OUT-STORY-CHOICE-ID
+                       MOVE IN-STORY-CHOICE-DEST-STORY-ID TO
+                           OUT-STORY-CHOICE-DEST-STORY-ID
+                       MOVE IN-STORY-CHOICE-TEXT TO
+                           OUT-STORY-CHOICE-TEXT
+                       MOVE IN-STORY-CHOICE-HINT TO
+                           OUT-STORY-CHOICE-HINT
+                       IF IN-STORY-CHOICE-LANGUAGE = SPACES
+                           MOVE 'EN' TO OUT-STORY-CHOICE-LANGUAGE
+                       ELSE
+                           MOVE IN-STORY-CHOICE-LANGUAGE TO
+                               OUT-STORY-CHOICE-LANGUAGE
+                       END-IF
+                       MOVE IN-STORY-CHOICE-REQUIRES-FLAG TO
+                           OUT-STORY-CHOICE-REQUIRES-FLAG
+                       MOVE IN-STORY-CHOICE-SET-FLAG TO
+                           OUT-STORY-CHOICE-SET-FLAG
+                       WRITE FD-STORY-CHOICE-OUT-RECORD
+
+                       IF WS-STORY-CHOICE-OUT-STATUS NOT = '00'
+                           DISPLAY 'FATAL: story-choice.idx WRITE '
+                               'failed with status '
+                               WS-STORY-CHOICE-OUT-STATUS
+                               ' for episode '
+                               IN-STORY-CHOICE-EPISODE-ID
+                               ', story ' IN-STORY-CHOICE-STORY-ID
+                               ', choice ' IN-STORY-CHOICE-ID
+                               ' - is story-choice.dat sorted by key?'
+                           CLOSE FD-STORY-CHOICE-IN-FILE
+                           CLOSE FD-STORY-CHOICE-OUT-FILE
+                           STOP RUN
+                       END-IF
+
+                       ADD 1 TO WS-STORY-CHOICE-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-STORY-CHOICE-IN-FILE
+           CLOSE FD-STORY-CHOICE-OUT-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+       END PROGRAM WRY-BUILD-INDEX.
