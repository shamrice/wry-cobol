@@ -0,0 +1,298 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Exports one episode's story graph to a CSV file for
+      *>          offline review in a spreadsheet - one row per story
+      *>          page, with a text snippet and each choice's
+      *>          destination, so broken or dead-end branches can be
+      *>          spotted without playing through the episode.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-EXPORT-GRAPH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-STORY-FILE
+                   ASSIGN TO './data/story.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-FILE-KEY
+                   FILE STATUS IS WS-STORY-FILE-STATUS.
+
+               SELECT FD-STORY-TEXT-FILE
+                   ASSIGN TO './data/story-text.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-TEXT-KEY
+                   FILE STATUS IS WS-STORY-TEXT-FILE-STATUS.
+
+               SELECT FD-STORY-CHOICE-FILE
+                   ASSIGN TO './data/story-choice.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-CHOICE-KEY
+                   FILE STATUS IS WS-STORY-CHOICE-FILE-STATUS.
+
+               SELECT FD-CSV-OUT-FILE
+                   ASSIGN TO WS-CSV-OUT-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Same layouts as wry-cobol.cbl's FD-STORY-FILE/FD-STORY-TEXT-
+      *> FILE/FD-STORY-CHOICE-FILE. This exporter always reports the
+      *> 'EN' language edition of a page - it predates multi-language
+      *> content and CSV review of a second language isn't in scope.
+      *>****************************************************************
+       FD  FD-STORY-FILE.
+       01  FD-STORY-RECORD.
+           05 STORY-FILE-KEY.
+               10 EPISODE-ID                   PIC 9(1).
+               10 STORY-ID                     PIC 9(3).
+      *>   Not read by this program, but must stay present so the
+      *>   record length here matches the 12-byte records
+      *>   wry-build-index.cbl now writes to story.idx.
+           05 STORY-REVISION                   PIC X(8).
+
+       FD  FD-STORY-TEXT-FILE.
+       01  FD-STORY-TEXT-RECORD.
+           05 STORY-TEXT-KEY.
+               10 STORY-TEXT-EPISODE-ID        PIC 9(1).
+               10 STORY-TEXT-ID                PIC 9(3).
+               10 STORY-TEXT-LANGUAGE          PIC X(2).
+           05 STORY-TEXT                       PIC X(1000).
+           05 STORY-TEXT-OUTCOME-CODE          PIC X(1).
+
+       FD  FD-STORY-CHOICE-FILE.
+       01  FD-STORY-CHOICE-RECORD.
+           05 STORY-CHOICE-KEY.
+               10 STORY-CHOICE-EPISODE-ID      PIC 9(1).
+               10 STORY-CHOICE-STORY-ID        PIC 9(3).
+               10 STORY-CHOICE-LANGUAGE        PIC X(2).
+               10 STORY-CHOICE-ID              PIC 9(1).
+           05 STORY-CHOICE-DEST-STORY-ID       PIC 9(3).
+           05 STORY-CHOICE-TEXT                PIC X(255).
+           05 STORY-CHOICE-HINT                PIC X(255).
+      *>   Not read by this program, but must stay present so the
+      *>   record length here matches what wry-build-index.cbl now
+      *>   writes to story-choice.idx.
+           05 STORY-CHOICE-REQUIRES-FLAG       PIC X(8).
+           05 STORY-CHOICE-SET-FLAG            PIC X(8).
+
+       FD  FD-CSV-OUT-FILE.
+       01  FD-CSV-OUT-RECORD                   PIC X(600).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-STORY-FILE-STATUS                PIC X(2) VALUE '00'.
+       77  WS-STORY-TEXT-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-STORY-CHOICE-FILE-STATUS         PIC X(2) VALUE '00'.
+
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-TARGET-EPISODE-ID                PIC 9(1) VALUE 0.
+       77  WS-ROW-COUNT                        PIC 9(5) VALUE 0.
+
+       77  WS-CSV-OUT-PATH                     PIC X(40) VALUE SPACES.
+
+      *>   Matches STORY-CHOICE-ID's PIC 9(1) width - the largest
+      *>   choice slot number the data format can ever carry - same
+      *>   sizing wry-cobol.cbl uses for WS-CHOICES/WS-MAX-CHOICES.
+       77  WS-MAX-CHOICES                      PIC 9(1) VALUE 9.
+       77  WS-CHOICE-IDX                       PIC 9(1) VALUE 0.
+       01  WS-CHOICE-DEST-TABLE.
+           05 WS-CHOICE-DEST OCCURS 9 TIMES    PIC 9(3).
+
+       77  WS-TEXT-SNIPPET                     PIC X(60) VALUE SPACES.
+       77  WS-TEXT-FOUND-SW                    PIC A(1) VALUE 'N'.
+           88 WS-TEXT-FOUND                    VALUE 'Y'.
+
+       01  WS-CSV-LINE                         PIC X(600).
+
+       PROCEDURE DIVISION.
+
+      *>****************************************************************
+      *> Asks which episode to export, walks its story.idx records in
+      *> key order and writes one CSV row per page.
+      *>****************************************************************
+       000-MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY 'WRY-COBOL STORY GRAPH EXPORTER'
+           DISPLAY '================================='
+
+           DISPLAY 'Episode ID to export: ' WITH NO ADVANCING
+           ACCEPT WS-TARGET-EPISODE-ID
+
+           MOVE SPACES TO WS-CSV-OUT-PATH
+           STRING './data/story-graph-' WS-TARGET-EPISODE-ID '.csv'
+               DELIMITED BY SIZE INTO WS-CSV-OUT-PATH
+
+           PERFORM 100-EXPORT-EPISODE
+
+           DISPLAY ' '
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-ROW-COUNT ' row(s) written to '
+               FUNCTION TRIM(WS-CSV-OUT-PATH)
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           DISPLAY WS-CSV-LINE
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Opens the indexed story files and the CSV output, writes the
+      *> header row, then walks every STORY-ID for WS-TARGET-EPISODE-ID
+      *> in key order writing one row per page.
+      *>****************************************************************
+       100-EXPORT-EPISODE.
+           OPEN INPUT FD-STORY-FILE
+           OPEN INPUT FD-STORY-TEXT-FILE
+           OPEN INPUT FD-STORY-CHOICE-FILE
+           OPEN OUTPUT FD-CSV-OUT-FILE
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING 'STORY_ID,TEXT_SNIPPET,CHOICE_1_DEST,'
+               'CHOICE_2_DEST,CHOICE_3_DEST,CHOICE_4_DEST,'
+               'CHOICE_5_DEST,CHOICE_6_DEST,CHOICE_7_DEST,'
+               'CHOICE_8_DEST,CHOICE_9_DEST'
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO FD-CSV-OUT-RECORD
+           WRITE FD-CSV-OUT-RECORD
+
+           MOVE WS-TARGET-EPISODE-ID TO EPISODE-ID
+           MOVE 0 TO STORY-ID
+
+           START FD-STORY-FILE
+               KEY IS NOT LESS THAN STORY-FILE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-EOF
+               READ FD-STORY-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF EPISODE-ID = WS-TARGET-EPISODE-ID
+                           PERFORM 200-WRITE-STORY-ROW
+                       ELSE
+                           MOVE 'Y' TO WS-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-STORY-FILE
+           CLOSE FD-STORY-TEXT-FILE
+           CLOSE FD-STORY-CHOICE-FILE
+           CLOSE FD-CSV-OUT-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Builds and writes one CSV row for the current STORY-ID.
+      *>****************************************************************
+       200-WRITE-STORY-ROW.
+           PERFORM 210-LOOKUP-STORY-TEXT
+           PERFORM 220-LOOKUP-STORY-CHOICES
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING STORY-ID ','
+               FUNCTION TRIM(WS-TEXT-SNIPPET) ','
+               WS-CHOICE-DEST(1) ','
+               WS-CHOICE-DEST(2) ','
+               WS-CHOICE-DEST(3) ','
+               WS-CHOICE-DEST(4) ','
+               WS-CHOICE-DEST(5) ','
+               WS-CHOICE-DEST(6) ','
+               WS-CHOICE-DEST(7) ','
+               WS-CHOICE-DEST(8) ','
+               WS-CHOICE-DEST(9)
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+
+           MOVE WS-CSV-LINE TO FD-CSV-OUT-RECORD
+           WRITE FD-CSV-OUT-RECORD
+           ADD 1 TO WS-ROW-COUNT.
+
+      *>****************************************************************
+      *> Looks up this page's text and copies the first 60 characters
+      *> into WS-TEXT-SNIPPET, with any commas swapped for semicolons
+      *> so the snippet doesn't split across CSV columns.
+      *>****************************************************************
+       210-LOOKUP-STORY-TEXT.
+           MOVE SPACES TO WS-TEXT-SNIPPET
+           MOVE 'N' TO WS-TEXT-FOUND-SW
+
+           MOVE WS-TARGET-EPISODE-ID TO STORY-TEXT-EPISODE-ID
+           MOVE STORY-ID TO STORY-TEXT-ID
+           MOVE 'EN' TO STORY-TEXT-LANGUAGE
+
+           READ FD-STORY-TEXT-FILE
+               KEY IS STORY-TEXT-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE STORY-TEXT(1:60) TO WS-TEXT-SNIPPET
+                   MOVE 'Y' TO WS-TEXT-FOUND-SW
+           END-READ
+
+           IF WS-TEXT-FOUND
+               INSPECT WS-TEXT-SNIPPET REPLACING ALL ',' BY ';'
+           END-IF.
+
+      *>****************************************************************
+      *> Looks up this page's choices and fills WS-CHOICE-DEST-TABLE,
+      *> defaulting every slot to 998 (no choice) the way 450-READ-
+      *> STORY-CHOICES does in wry-cobol.cbl.
+      *>****************************************************************
+       220-LOOKUP-STORY-CHOICES.
+           PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+               UNTIL WS-CHOICE-IDX > WS-MAX-CHOICES
+               MOVE 998 TO WS-CHOICE-DEST(WS-CHOICE-IDX)
+           END-PERFORM
+
+           MOVE WS-TARGET-EPISODE-ID TO STORY-CHOICE-EPISODE-ID
+           MOVE STORY-ID TO STORY-CHOICE-STORY-ID
+           MOVE 'EN' TO STORY-CHOICE-LANGUAGE
+           MOVE 1 TO STORY-CHOICE-ID
+
+           START FD-STORY-CHOICE-FILE
+               KEY IS NOT LESS THAN STORY-CHOICE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-EOF
+               READ FD-STORY-CHOICE-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF STORY-CHOICE-STORY-ID = STORY-ID
+                       AND STORY-CHOICE-EPISODE-ID =
+                           WS-TARGET-EPISODE-ID
+                       AND STORY-CHOICE-LANGUAGE = 'EN'
+                           IF STORY-CHOICE-ID < 1
+                           OR STORY-CHOICE-ID > WS-MAX-CHOICES
+                               DISPLAY 'FATAL: story-choice.idx has a '
+                                   'STORY-CHOICE-ID outside 1-'
+                                   WS-MAX-CHOICES ' for episode '
+                                   STORY-CHOICE-EPISODE-ID
+                                   ', story ' STORY-CHOICE-STORY-ID
+                                   ' - refusing to corrupt storage.'
+                               STOP RUN
+                           END-IF
+                           MOVE STORY-CHOICE-DEST-STORY-ID TO
+                               WS-CHOICE-DEST(STORY-CHOICE-ID)
+                       ELSE
+                           MOVE 'Y' TO WS-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE 'N' TO WS-EOF-SW.
+
+       END PROGRAM WRY-EXPORT-GRAPH.
