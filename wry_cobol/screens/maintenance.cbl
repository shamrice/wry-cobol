@@ -0,0 +1,16 @@
+       01  MAINTENANCE-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE '              CONTENT MAINTENANCE'.
+           05 LINE + 1.
+           05 COL 1, VALUE '              ------------------'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE '1) Edit a story page''s text'.
+           05 LINE + 1.
+           05 COL 1, VALUE '2) Edit a story choice'.
+           05 LINE + 1.
+           05 COL 1, VALUE '3) Back to main menu'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Selection: '.
+           05 RESPONSE-INPUT PIC 9 TO WS-MAINT-MENU-INPUT.
