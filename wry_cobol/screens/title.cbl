@@ -0,0 +1,33 @@
+       01  TITLE-SCREEN.
+           05 LINE 1.
+           05 COL 1,
+       VALUE '####              *####   #########      ###      ###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '*####            *####   *###*****###    *###   *###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE ' *####          *####    *###    *###     *### *###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '  *####        *####     *#########        *#####'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '   *####  *#  *####      *###    *###       *###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '    *####*###*####       *###     *###     *###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '     *#####*#####        *###      *###   *###'.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '      *###  *###         ***       ***    ***'.
+           05 LINE + 1.
+           05 LINE + 1.
+           05 COL 1,
+           VALUE '                 C    O    B    O    L'.
+           05 LINE + 3.
+           05 COL 10, VALUE 'Press enter to continue.'.
+
+           05 RESPONSE-INPUT PIC X(1) TO WS-TITLE-INPUT.
