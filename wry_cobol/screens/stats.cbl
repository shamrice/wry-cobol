@@ -0,0 +1,25 @@
+       01  STATS-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE '                 RUN STATS'.
+           05 LINE + 1.
+           05 COL 1, VALUE '                -----------'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Pages visited: '.
+           05 STATS-PAGES-OUTPUT PIC ZZZZ9 FROM WS-RUN-PAGES.
+           05 LINE + 1.
+
+           05 COL 1, VALUE 'Choices made:  '.
+           05 STATS-CHOICES-OUTPUT PIC ZZZZ9 FROM WS-RUN-CHOICES.
+           05 LINE + 1.
+
+           05 COL 1, VALUE 'Time played (seconds): '.
+           05 STATS-SECONDS-OUTPUT PIC ZZZZ9 FROM WS-RUN-SECONDS.
+           05 LINE + 2.
+
+           05 COL 1.
+           05 STATS-BEST-OUTPUT PIC X(60) FROM WS-STATS-BEST-MSG.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Press enter to return to the main menu.'.
+           05 RESPONSE-INPUT PIC X(1) TO WS-STATS-INPUT.
