@@ -0,0 +1,7 @@
+       01  NO-SAVE-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'No saved game was found to continue.'.
+           05 LINE + 2.
+           05 COL 1, VALUE 'Press enter to return to the main menu.'.
+
+           05 RESPONSE-INPUT PIC X(1) TO WS-NO-SAVE-INPUT.
