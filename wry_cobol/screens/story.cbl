@@ -33,17 +33,44 @@
            05 LINE + 4.
 
            05 COL 4.
-           05 CHOICE1-OUTPUT PIC X(255) FROM  WS-CHOICES-TEXT(1).
+           05 CHOICE1-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(1).
            05 LINE + 1.
            05 COL 4.
-           05 CHOICE1-OUTPUT PIC X(255) FROM  WS-CHOICES-TEXT(2).
+           05 CHOICE2-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(2).
            05 LINE + 1.
            05 COL 4.
-           05 CHOICE1-OUTPUT PIC X(255) FROM  WS-CHOICES-TEXT(3).
+           05 CHOICE3-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(3).
            05 LINE + 1.
            05 COL 4.
-           05 CHOICE1-OUTPUT PIC X(255) FROM  WS-CHOICES-TEXT(4).
+           05 CHOICE4-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(4).
+           05 LINE + 1.
+           05 COL 4.
+           05 CHOICE5-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(5).
+           05 LINE + 1.
+           05 COL 4.
+           05 CHOICE6-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(6).
+           05 LINE + 1.
+           05 COL 4.
+           05 CHOICE7-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(7).
+           05 LINE + 1.
+           05 COL 4.
+           05 CHOICE8-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(8).
+           05 LINE + 1.
+           05 COL 4.
+           05 CHOICE9-OUTPUT PIC X(255) FROM  WS-CHOICE-TEXT(9).
+
+           05 LINE + 1.
+           05 COL 2.
+           05 INPUT-MSG-OUTPUT PIC X(60) FROM WS-STORY-INPUT-MSG.
+
+           05 LINE + 1.
+           05 COL 2.
+           05 HINT-OUTPUT PIC X(200) FROM WS-HINT-TEXT.
+
+           05 LINE + 1.
+           05 COL 2.
+           05 KIOSK-MSG-OUTPUT PIC X(60) FROM WS-KIOSK-MSG.
 
            05 LINE + 2.
-           05 COL 2, VALUE 'Selection: '.
-           05 RESPONSE-INPUT PIC 9(1) TO WS-STORY-INPUT.
+           05 COL 2, VALUE 'Selection (H for hint, Q to quit): '.
+           05 RESPONSE-INPUT PIC X(1) TO WS-STORY-RESPONSE.
