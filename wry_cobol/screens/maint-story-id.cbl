@@ -0,0 +1,4 @@
+       01  MAINT-STORY-ID-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'Story ID: '.
+           05 RESPONSE-INPUT PIC 9(3) TO WS-MAINT-STORY-ID.
