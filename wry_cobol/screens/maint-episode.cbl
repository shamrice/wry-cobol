@@ -0,0 +1,4 @@
+       01  MAINT-EPISODE-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'Episode ID: '.
+           05 RESPONSE-INPUT PIC 9 TO WS-MAINT-EPISODE-ID.
