@@ -0,0 +1,9 @@
+       01  PLAYER-ID-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE '                    Nukem Enterprises'.
+           05 LINE + 2.
+           05 COL 1,
+           VALUE 'Enter your player name/ID (up to 10 characters):'.
+           05 LINE + 2.
+           05 COL 1, VALUE 'Player: '.
+           05 RESPONSE-INPUT PIC X(10) TO WS-PLAYER-ID.
