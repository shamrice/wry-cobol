@@ -0,0 +1,8 @@
+       01  MAINT-RESULT-SCREEN.
+           05 LINE 1.
+           05 COL 1.
+           05 RESULT-OUTPUT PIC X(60) FROM WS-MAINT-RESULT-MSG.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Press enter to continue.'.
+           05 RESPONSE-INPUT PIC X(1) TO WS-MAINT-DISMISS-INPUT.
