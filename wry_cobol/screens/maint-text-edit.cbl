@@ -0,0 +1,14 @@
+       01  MAINT-TEXT-EDIT-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'Current text (first 255 characters):'.
+           05 LINE + 1.
+           05 COL 1.
+           05 CURRENT-TEXT-OUTPUT PIC X(255)
+               FROM WS-MAINT-CURRENT-TEXT.
+           05 LINE + 2.
+
+           05 COL 1,
+               VALUE 'New text (up to 255 chars, blank = no change):'.
+           05 LINE + 1.
+           05 COL 1.
+           05 RESPONSE-INPUT PIC X(255) TO WS-MAINT-NEW-TEXT.
