@@ -0,0 +1,10 @@
+       01  RESUME-PROMPT-SCREEN.
+           05 LINE 1.
+           05 COL 1,
+               VALUE 'An interrupted session was found for this'.
+           05 LINE + 1.
+           05 COL 1, VALUE 'player.'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Resume interrupted session? (Y/N): '.
+           05 RESPONSE-INPUT PIC X(1) TO WS-RESUME-INPUT.
