@@ -33,17 +33,23 @@
            05 COL 1
            VALUE '                   SELECT AN EPISODE'.
            05 LINE + 1.
-           05 COL 1
-           VALUE '                  1) Wry Humor'.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-1 PIC X(56) FROM WS-EP-MENU-LINE(1).
            05 LINE + 1.
-           05 COL 1
-           VALUE '                  2) A Spy Adventure'.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-2 PIC X(56) FROM WS-EP-MENU-LINE(2).
            05 LINE + 1.
-           05 COL 1
-           VALUE '                  3) Menal Condition'.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-3 PIC X(56) FROM WS-EP-MENU-LINE(3).
            05 LINE + 1.
-           05 COL 1
-           VALUE '                  4) Bewildered (UNLOCKED)'.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-4 PIC X(56) FROM WS-EP-MENU-LINE(4).
+           05 LINE + 1.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-5 PIC X(56) FROM WS-EP-MENU-LINE(5).
+           05 LINE + 1.
+           05 COL 1.
+           05 EP-LINE-OUTPUT-6 PIC X(56) FROM WS-EP-MENU-LINE(6).
            05 LINE + 2.
            05 COL 20, VALUE 'Selection: '.
            05 RESPONSE-INPUT PIC 9 TO WS-EP-MENU-INPUT.
