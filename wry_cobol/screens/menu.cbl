@@ -40,6 +40,12 @@
            05 COL 1
            VALUE '                      3) QUIT'.
            05 LINE + 1.
+           05 COL 1
+           VALUE '                      4) CONTINUE'.
+           05 LINE + 1.
+           05 COL 1
+           VALUE '                      5) MAINTENANCE'.
+           05 LINE + 1.
            05 LINE + 1.
            05 COL 20, VALUE 'Selection: '.
            05 RESPONSE-INPUT PIC 9 TO WS-MENU-INPUT.
