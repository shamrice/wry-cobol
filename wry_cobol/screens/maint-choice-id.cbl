@@ -0,0 +1,4 @@
+       01  MAINT-CHOICE-ID-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'Choice slot (1-9): '.
+           05 RESPONSE-INPUT PIC 9 TO WS-MAINT-CHOICE-ID.
