@@ -0,0 +1,12 @@
+       01  LANGUAGE-SCREEN.
+           05 LINE 1.
+           05 COL 1, VALUE 'SELECT LANGUAGE / SELECCIONE IDIOMA'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE '1) English'.
+           05 LINE + 1.
+           05 COL 1, VALUE '2) Espanol'.
+           05 LINE + 2.
+
+           05 COL 1, VALUE 'Selection: '.
+           05 RESPONSE-INPUT PIC 9 TO WS-LANGUAGE-INPUT.
