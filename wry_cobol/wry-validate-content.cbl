@@ -0,0 +1,240 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Pre-flight validator for story.dat/story-text.dat/
+      *>          story-choice.dat. Cross-checks that every choice
+      *>          destination and every story-text/story-choice record
+      *>          has a matching STORY-ID in story.dat, so a bad
+      *>          wry-parser regeneration is caught before it ships and
+      *>          hangs an episode at an unreachable page.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-VALIDATE-CONTENT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-STORY-FILE
+                   ASSIGN TO './data/story.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-STORY-TEXT-FILE
+                   ASSIGN TO './data/story-text.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-STORY-CHOICE-FILE
+                   ASSIGN TO './data/story-choice.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Same layouts as wry-cobol.cbl's FD-STORY-FILE, FD-STORY-TEXT-
+      *> FILE and FD-STORY-CHOICE-FILE.
+      *>****************************************************************
+       FD  FD-STORY-FILE.
+       01  FD-STORY-RECORD.
+           05 EPISODE-ID                       PIC 9(1).
+           05 STORY-ID                         PIC 9(3).
+           05 STORY-REVISION                   PIC X(8).
+
+       FD  FD-STORY-TEXT-FILE.
+       01  FD-STORY-TEXT-RECORD.
+           05 STORY-TEXT-EPISODE-ID            PIC 9(1).
+           05 STORY-TEXT-ID                    PIC 9(3).
+           05 STORY-TEXT                       PIC X(1000).
+           05 STORY-TEXT-OUTCOME-CODE          PIC X(1).
+           05 STORY-TEXT-LANGUAGE              PIC X(2).
+
+       FD  FD-STORY-CHOICE-FILE.
+       01  FD-STORY-CHOICE-RECORD.
+           05 STORY-CHOICE-EPISODE-ID          PIC 9(1).
+           05 STORY-CHOICE-STORY-ID            PIC 9(3).
+           05 STORY-CHOICE-DEST-STORY-ID       PIC 9(3).
+           05 STORY-CHOICE-ID                  PIC 9(1).
+           05 STORY-CHOICE-TEXT                PIC X(255).
+           05 STORY-CHOICE-HINT                PIC X(255).
+           05 STORY-CHOICE-LANGUAGE            PIC X(2).
+           05 STORY-CHOICE-REQUIRES-FLAG       PIC X(8).
+           05 STORY-CHOICE-SET-FLAG            PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-PROBLEM-COUNT                    PIC 9(5) VALUE 0.
+
+      *>****************************************************************
+      *> Every STORY-ID known to exist in story.dat, loaded up front so
+      *> the text/choice passes can check membership without reopening
+      *> the file for every lookup.
+      *>****************************************************************
+       77  WS-STORY-ID-COUNT                   PIC 9(4) VALUE 0.
+       01  WS-STORY-ID-TABLE.
+           05 WS-KNOWN-STORY-ID OCCURS 2000 TIMES PIC 9(3).
+
+       77  WS-LOOKUP-ID                        PIC 9(3) VALUE 0.
+       77  WS-LOOKUP-INDEX                     PIC 9(4) VALUE 0.
+       77  WS-LOOKUP-FOUND-SW                  PIC A(1) VALUE 'N'.
+           88 WS-LOOKUP-FOUND                  VALUE 'Y'.
+
+       01  WS-REPORT-LINE                      PIC X(80).
+
+       PROCEDURE DIVISION.
+
+      *>****************************************************************
+      *> Loads story.dat's STORY-IDs, then walks story-text.dat and
+      *> story-choice.dat looking for records that reference a
+      *> STORY-ID story.dat doesn't have.
+      *>****************************************************************
+       000-MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY 'WRY-COBOL CONTENT VALIDATOR'
+           DISPLAY '============================'
+
+           PERFORM 100-LOAD-STORY-IDS
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-STORY-ID-COUNT ' story.dat record(s) loaded.'
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           PERFORM 200-CHECK-STORY-TEXT
+           PERFORM 300-CHECK-STORY-CHOICE
+
+           DISPLAY ' '
+           IF WS-PROBLEM-COUNT = 0
+               DISPLAY 'No problems found - content is consistent.'
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING WS-PROBLEM-COUNT
+                   ' problem(s) found - see above.'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+           END-IF
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Reads every story.dat record into WS-STORY-ID-TABLE.
+      *>****************************************************************
+       100-LOAD-STORY-IDS.
+           OPEN INPUT FD-STORY-FILE
+               PERFORM UNTIL WS-EOF
+                   READ FD-STORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-STORY-ID-COUNT
+                           MOVE STORY-ID TO
+                               WS-KNOWN-STORY-ID(WS-STORY-ID-COUNT)
+                   END-READ
+               END-PERFORM
+           CLOSE FD-STORY-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Sets WS-LOOKUP-FOUND-SW to 'Y' if WS-LOOKUP-STORY-ID is a
+      *> known story.dat STORY-ID.
+      *>****************************************************************
+       110-LOOKUP-STORY-ID.
+           MOVE 'N' TO WS-LOOKUP-FOUND-SW
+
+           PERFORM VARYING WS-LOOKUP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOKUP-INDEX > WS-STORY-ID-COUNT
+               IF WS-KNOWN-STORY-ID(WS-LOOKUP-INDEX) = WS-LOOKUP-ID
+                   MOVE 'Y' TO WS-LOOKUP-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Flags any story-text.dat record whose STORY-TEXT-ID has no
+      *> matching story.dat record.
+      *>****************************************************************
+       200-CHECK-STORY-TEXT.
+           OPEN INPUT FD-STORY-TEXT-FILE
+               PERFORM UNTIL WS-EOF
+                   READ FD-STORY-TEXT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           MOVE STORY-TEXT-ID TO WS-LOOKUP-ID
+                           PERFORM 110-LOOKUP-STORY-ID
+
+                           IF NOT WS-LOOKUP-FOUND
+                               ADD 1 TO WS-PROBLEM-COUNT
+                               MOVE SPACES TO WS-REPORT-LINE
+                               STRING 'story-text.dat: STORY-TEXT-ID '
+                                   STORY-TEXT-ID
+                                   ' has no matching story.dat record'
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               DISPLAY WS-REPORT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE FD-STORY-TEXT-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Flags any story-choice.dat record whose own STORY-ID, or
+      *> whose destination (when not the 998 sentinel used for "no
+      *> choice here"), has no matching story.dat record. STORY-ID 999
+      *> is not a sentinel - every episode must have a real story.dat
+      *> row for it, since 350-READ-STORY in wry-cobol.cbl does a
+      *> genuine keyed READ against it; a missing one means the engine
+      *> spins forever re-reading a key that's never there.
+      *>****************************************************************
+       300-CHECK-STORY-CHOICE.
+           OPEN INPUT FD-STORY-CHOICE-FILE
+               PERFORM UNTIL WS-EOF
+                   READ FD-STORY-CHOICE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           MOVE STORY-CHOICE-STORY-ID TO WS-LOOKUP-ID
+                           PERFORM 110-LOOKUP-STORY-ID
+
+                           IF NOT WS-LOOKUP-FOUND
+                               ADD 1 TO WS-PROBLEM-COUNT
+                               MOVE SPACES TO WS-REPORT-LINE
+                               STRING
+                                   'story-choice.dat: STORY-ID '
+                                   STORY-CHOICE-STORY-ID
+                                   ' has no matching story.dat record'
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               DISPLAY WS-REPORT-LINE
+                           END-IF
+
+                           IF STORY-CHOICE-DEST-STORY-ID NOT = 998
+                               MOVE STORY-CHOICE-DEST-STORY-ID
+                                   TO WS-LOOKUP-ID
+                               PERFORM 110-LOOKUP-STORY-ID
+
+                               IF NOT WS-LOOKUP-FOUND
+                                   ADD 1 TO WS-PROBLEM-COUNT
+                                   MOVE SPACES TO WS-REPORT-LINE
+                                   STRING 'story-choice.dat: choice '
+                                       STORY-CHOICE-ID
+                                       ' on STORY-ID '
+                                       STORY-CHOICE-STORY-ID
+                                       ' points to STORY-ID '
+                                       STORY-CHOICE-DEST-STORY-ID
+                                       ' which does not exist'
+                                       DELIMITED BY SIZE
+                                       INTO WS-REPORT-LINE
+                                   DISPLAY WS-REPORT-LINE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           CLOSE FD-STORY-CHOICE-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+       END PROGRAM WRY-VALIDATE-CONTENT.
