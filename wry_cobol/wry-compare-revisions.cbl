@@ -0,0 +1,226 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Diffs two generations of story.dat by EPISODE-ID and
+      *>          STORY-ID, reporting every page that was ADDED, REMOVED
+      *>          or CHANGED (by STORY-REVISION) between the two files,
+      *>          so a wry-parser re-run can be reviewed by what
+      *>          actually changed instead of re-checking every episode
+      *>          from scratch.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-COMPARE-REVISIONS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-OLD-FILE
+                   ASSIGN TO WS-OLD-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-NEW-FILE
+                   ASSIGN TO WS-NEW-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Same layout as wry-cobol.cbl's FD-STORY-FILE flat source
+      *> record (EPISODE-ID, STORY-ID, STORY-REVISION).
+      *>****************************************************************
+       FD  FD-OLD-FILE.
+       01  FD-OLD-RECORD.
+           05 OLD-EPISODE-ID                   PIC 9(1).
+           05 OLD-STORY-ID                     PIC 9(3).
+           05 OLD-STORY-REVISION               PIC X(8).
+
+       FD  FD-NEW-FILE.
+       01  FD-NEW-RECORD.
+           05 NEW-EPISODE-ID                   PIC 9(1).
+           05 NEW-STORY-ID                     PIC 9(3).
+           05 NEW-STORY-REVISION               PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-OLD-PATH                         PIC X(40) VALUE SPACES.
+       77  WS-NEW-PATH                         PIC X(40) VALUE SPACES.
+
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-OLD-COUNT                        PIC 9(3) VALUE 0.
+       01  WS-OLD-TABLE.
+           05 WS-OLD-ENTRY OCCURS 500 TIMES.
+               10 WS-OLD-TBL-EPISODE-ID        PIC 9(1).
+               10 WS-OLD-TBL-STORY-ID          PIC 9(3).
+               10 WS-OLD-TBL-REVISION          PIC X(8).
+               10 WS-OLD-TBL-MATCHED-SW        PIC A(1) VALUE 'N'.
+
+       77  WS-TAL-CTR                          PIC 9(3) VALUE 0.
+       77  WS-FOUND-IDX                        PIC 9(3) VALUE 0.
+
+       77  WS-ADDED-COUNT                      PIC 9(5) VALUE 0.
+       77  WS-CHANGED-COUNT                    PIC 9(5) VALUE 0.
+       77  WS-REMOVED-COUNT                    PIC 9(5) VALUE 0.
+       77  WS-UNCHANGED-COUNT                  PIC 9(5) VALUE 0.
+
+       01  WS-REPORT-LINE                      PIC X(80).
+
+       PROCEDURE DIVISION.
+
+      *>****************************************************************
+      *> Asks for the old and new story.dat paths, loads the old file
+      *> into a table, walks the new file comparing against it, then
+      *> reports anything left unmatched in the old table as removed.
+      *>****************************************************************
+       000-MAIN-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY 'WRY-COBOL STORY REVISION COMPARE'
+           DISPLAY '==================================='
+
+           DISPLAY 'Path to OLD story.dat: ' WITH NO ADVANCING
+           ACCEPT WS-OLD-PATH
+
+           DISPLAY 'Path to NEW story.dat: ' WITH NO ADVANCING
+           ACCEPT WS-NEW-PATH
+
+           PERFORM 100-LOAD-OLD-FILE
+           PERFORM 200-COMPARE-NEW-FILE
+           PERFORM 300-REPORT-REMOVED
+
+           DISPLAY ' '
+           DISPLAY 'Summary:'
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  Added:     ' WS-ADDED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  Changed:   ' WS-CHANGED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  Removed:   ' WS-REMOVED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING '  Unchanged: ' WS-UNCHANGED-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           DISPLAY WS-REPORT-LINE
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Loads every row of the old file into WS-OLD-TABLE, capped at
+      *> 500 rows the same way 010-LOAD-PLAYER-FILE caps player.dat.
+      *>****************************************************************
+       100-LOAD-OLD-FILE.
+           MOVE 0 TO WS-OLD-COUNT
+           MOVE 'N' TO WS-EOF-SW
+
+           OPEN INPUT FD-OLD-FILE
+           PERFORM UNTIL WS-EOF OR WS-OLD-COUNT = 500
+               READ FD-OLD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-OLD-COUNT
+                       MOVE OLD-EPISODE-ID TO
+                           WS-OLD-TBL-EPISODE-ID(WS-OLD-COUNT)
+                       MOVE OLD-STORY-ID TO
+                           WS-OLD-TBL-STORY-ID(WS-OLD-COUNT)
+                       MOVE OLD-STORY-REVISION TO
+                           WS-OLD-TBL-REVISION(WS-OLD-COUNT)
+                       MOVE 'N' TO
+                           WS-OLD-TBL-MATCHED-SW(WS-OLD-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE FD-OLD-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Walks the new file row by row, looking each one up in the old
+      *> table by EPISODE-ID/STORY-ID. Not found means ADDED; found
+      *> with a different revision means CHANGED; found with the same
+      *> revision is left unreported.
+      *>****************************************************************
+       200-COMPARE-NEW-FILE.
+           OPEN INPUT FD-NEW-FILE
+           PERFORM UNTIL WS-EOF
+               READ FD-NEW-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 210-FIND-OLD-ENTRY
+                       IF WS-FOUND-IDX = 0
+                           ADD 1 TO WS-ADDED-COUNT
+                           MOVE SPACES TO WS-REPORT-LINE
+                           STRING 'ADDED   EP ' NEW-EPISODE-ID
+                               ' STORY ' NEW-STORY-ID
+                               DELIMITED BY SIZE INTO WS-REPORT-LINE
+                           DISPLAY WS-REPORT-LINE
+                       ELSE
+                           MOVE 'Y' TO
+                               WS-OLD-TBL-MATCHED-SW(WS-FOUND-IDX)
+                           IF WS-OLD-TBL-REVISION(WS-FOUND-IDX)
+                               NOT EQUAL NEW-STORY-REVISION
+                               ADD 1 TO WS-CHANGED-COUNT
+                               MOVE SPACES TO WS-REPORT-LINE
+                               STRING 'CHANGED EP ' NEW-EPISODE-ID
+                                   ' STORY ' NEW-STORY-ID
+                                   ' (' FUNCTION TRIM
+                                   (WS-OLD-TBL-REVISION(WS-FOUND-IDX))
+                                   ' -> ' FUNCTION TRIM
+                                   (NEW-STORY-REVISION) ')'
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                               DISPLAY WS-REPORT-LINE
+                           ELSE
+                               ADD 1 TO WS-UNCHANGED-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FD-NEW-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Linear search of WS-OLD-TABLE for the current new-file row's
+      *> key, same nested-loop-search style as 602-FIND-BEST-RUN-INDEX
+      *> in wry-cobol.cbl. Leaves WS-FOUND-IDX at 0 when not found.
+      *>****************************************************************
+       210-FIND-OLD-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-OLD-COUNT
+               IF WS-OLD-TBL-EPISODE-ID(WS-TAL-CTR) = NEW-EPISODE-ID
+               AND WS-OLD-TBL-STORY-ID(WS-TAL-CTR) = NEW-STORY-ID
+                   MOVE WS-TAL-CTR TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Anything left unmatched in the old table after the new-file
+      *> pass no longer exists in the new generation.
+      *>****************************************************************
+       300-REPORT-REMOVED.
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-OLD-COUNT
+               IF WS-OLD-TBL-MATCHED-SW(WS-TAL-CTR) NOT = 'Y'
+                   ADD 1 TO WS-REMOVED-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING 'REMOVED EP '
+                       WS-OLD-TBL-EPISODE-ID(WS-TAL-CTR)
+                       ' STORY ' WS-OLD-TBL-STORY-ID(WS-TAL-CTR)
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   DISPLAY WS-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM WRY-COMPARE-REVISIONS.
