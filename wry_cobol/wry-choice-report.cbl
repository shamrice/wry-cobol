@@ -0,0 +1,200 @@
+      *>*****************************************************************
+      *> Author: Erik Eriksen
+      *> Date: 08/08/2026
+      *> Purpose: Batch report that reads the audit log and tabulates,
+      *>          per EPISODE-ID/STORY-ID/choice slot, how many times
+      *>          each choice on a page was picked. Run after a batch
+      *>          of playthroughs to see which choices players actually
+      *>          take.
+      *> Tectonics: cobc
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRY-CHOICE-REPORT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT FD-AUDIT-FILE
+                   ASSIGN TO './data/audit-log.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *>****************************************************************
+      *> Same layout as FD-AUDIT-RECORD in wry-cobol.cbl.
+      *>****************************************************************
+       FD  FD-AUDIT-FILE.
+       01  FD-AUDIT-RECORD.
+           05 AUDIT-PLAYER-ID                  PIC X(10).
+           05 AUDIT-EPISODE-ID                 PIC 9(1).
+           05 AUDIT-STORY-ID                   PIC 9(3).
+           05 AUDIT-CHOICE-TEXT                PIC X(255).
+           05 AUDIT-DEST-STORY-ID              PIC 9(3).
+           05 AUDIT-CHOICE-NUMBER              PIC 9(1).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-AUDIT-FILE-STATUS                PIC X(2) VALUE '00'.
+       77  WS-EOF-SW                           PIC A(1) VALUE 'N'.
+           88 WS-EOF                           VALUE 'Y'.
+
+       77  WS-TAL-INDEX                        PIC 9(3) VALUE 0.
+       77  WS-TAL-COUNT                        PIC 9(3) VALUE 0.
+       77  WS-TAL-ENTRY-IDX                    PIC 9(3) VALUE 0.
+       77  WS-CHOICE-INDEX                     PIC 9(1) VALUE 0.
+
+      *>   Matches STORY-CHOICE-ID's PIC 9(1) width - the largest
+      *>   choice slot number the data format can ever carry - same
+      *>   sizing wry-cobol.cbl uses for WS-CHOICES/WS-MAX-CHOICES.
+       77  WS-MAX-CHOICES                      PIC 9(1) VALUE 9.
+       77  WS-SKIPPED-COUNT                    PIC 9(5) VALUE 0.
+
+      *>****************************************************************
+      *> One entry per distinct EPISODE-ID/STORY-ID pair seen in the
+      *> log, with a running tally of how many times each of the nine
+      *> choice slots was picked from that page.
+      *>****************************************************************
+       01  WS-TALLY-TABLE.
+           05 WS-TALLY-ENTRY OCCURS 500 TIMES.
+               10 WS-TAL-EPISODE-ID             PIC 9(1).
+               10 WS-TAL-STORY-ID                PIC 9(3).
+               10 WS-TAL-CHOICE-COUNT PIC 9(5)
+                   OCCURS 9 TIMES.
+
+       01  WS-SAMPLE-TEXT-TABLE.
+           05 WS-SAMPLE-TEXT-ENTRY OCCURS 500 TIMES.
+               10 WS-SAMPLE-TEXT PIC X(255)
+                   OCCURS 9 TIMES.
+
+       01  WS-REPORT-LINE                       PIC X(80).
+
+       PROCEDURE DIVISION.
+
+      *>****************************************************************
+      *> Reads every audit record, builds the tally table in memory,
+      *> then prints the report.
+      *>****************************************************************
+       000-MAIN-PROCEDURE.
+           OPEN INPUT FD-AUDIT-FILE
+
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'No audit log found at ./data/audit-log.dat - '
+                   'nothing to report.'
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ FD-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM 100-TALLY-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE FD-AUDIT-FILE
+
+           PERFORM 200-PRINT-REPORT
+
+           STOP RUN.
+
+      *>****************************************************************
+      *> Finds (or adds) the tally entry for this record's episode and
+      *> story, then bumps the count for the choice slot picked.
+      *>****************************************************************
+       100-TALLY-RECORD.
+           PERFORM 110-FIND-OR-ADD-TALLY-ENTRY
+
+           IF AUDIT-CHOICE-NUMBER >= 1
+           AND AUDIT-CHOICE-NUMBER <= WS-MAX-CHOICES
+               ADD 1 TO WS-TAL-CHOICE-COUNT
+                   (WS-TAL-INDEX, AUDIT-CHOICE-NUMBER)
+               MOVE AUDIT-CHOICE-TEXT TO
+                   WS-SAMPLE-TEXT
+                       (WS-TAL-INDEX, AUDIT-CHOICE-NUMBER)
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF.
+
+      *>****************************************************************
+      *> Linear scan for the episode/story pair; appends a new zeroed
+      *> entry if this is the first time it's been seen.
+      *>****************************************************************
+       110-FIND-OR-ADD-TALLY-ENTRY.
+           MOVE 0 TO WS-TAL-INDEX
+
+           PERFORM VARYING WS-TAL-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-TAL-ENTRY-IDX > WS-TAL-COUNT
+               IF WS-TAL-EPISODE-ID(WS-TAL-ENTRY-IDX) = AUDIT-EPISODE-ID
+                  AND WS-TAL-STORY-ID(WS-TAL-ENTRY-IDX) = AUDIT-STORY-ID
+                   MOVE WS-TAL-ENTRY-IDX TO WS-TAL-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-TAL-INDEX = 0
+               ADD 1 TO WS-TAL-COUNT
+               MOVE WS-TAL-COUNT TO WS-TAL-INDEX
+               MOVE AUDIT-EPISODE-ID TO
+                   WS-TAL-EPISODE-ID(WS-TAL-INDEX)
+               MOVE AUDIT-STORY-ID TO
+                   WS-TAL-STORY-ID(WS-TAL-INDEX)
+               PERFORM VARYING WS-CHOICE-INDEX FROM 1 BY 1
+                       UNTIL WS-CHOICE-INDEX > WS-MAX-CHOICES
+                   MOVE 0 TO WS-TAL-CHOICE-COUNT
+                       (WS-TAL-INDEX, WS-CHOICE-INDEX)
+               END-PERFORM
+           END-IF.
+
+      *>****************************************************************
+      *> Displays one block per page visited, with a count and sample
+      *> choice text for each slot that was ever picked.
+      *>****************************************************************
+       200-PRINT-REPORT.
+           DISPLAY ' '
+           DISPLAY 'CHOICE POPULARITY REPORT'
+           DISPLAY '========================='
+
+           PERFORM VARYING WS-TAL-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-TAL-ENTRY-IDX > WS-TAL-COUNT
+               DISPLAY ' '
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING 'Episode ' WS-TAL-EPISODE-ID(WS-TAL-ENTRY-IDX)
+                   ', Story ' WS-TAL-STORY-ID(WS-TAL-ENTRY-IDX)
+                   ':' DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+
+               PERFORM VARYING WS-CHOICE-INDEX FROM 1 BY 1
+                       UNTIL WS-CHOICE-INDEX > WS-MAX-CHOICES
+                   IF WS-TAL-CHOICE-COUNT
+                           (WS-TAL-ENTRY-IDX, WS-CHOICE-INDEX) > 0
+                       MOVE SPACES TO WS-REPORT-LINE
+                       STRING '  Choice ' WS-CHOICE-INDEX ': '
+                           WS-TAL-CHOICE-COUNT
+                               (WS-TAL-ENTRY-IDX, WS-CHOICE-INDEX)
+                           ' pick(s) - '
+                           WS-SAMPLE-TEXT
+                               (WS-TAL-ENTRY-IDX, WS-CHOICE-INDEX)
+                           DELIMITED BY SIZE INTO WS-REPORT-LINE
+                       DISPLAY WS-REPORT-LINE
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF WS-TAL-COUNT = 0
+               DISPLAY 'No choices recorded yet.'
+           END-IF
+
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY ' '
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING WS-SKIPPED-COUNT
+                   ' pick(s) outside the reported range were skipped.'
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               DISPLAY WS-REPORT-LINE
+           END-IF.
+
+       END PROGRAM WRY-CHOICE-REPORT.
