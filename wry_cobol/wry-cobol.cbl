@@ -16,18 +16,73 @@
                    ASSIGN TO './data/story-start.dat'
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+      *>****************************************************************
+      *> Indexed by EPISODE-ID+STORY-ID (and, for choices, choice
+      *> number) so a page turn is a direct keyed lookup instead of a
+      *> top-to-bottom scan. wry-build-index.cbl builds these .idx
+      *> files from wry-parser's line-sequential .dat output; it must
+      *> be re-run whenever wry-parser regenerates the .dat files.
+      *>****************************************************************
                SELECT FD-STORY-FILE
-                   ASSIGN TO './data/story.dat'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ASSIGN TO './data/story.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-FILE-KEY
+                   FILE STATUS IS WS-STORY-FILE-STATUS.
 
                SELECT FD-STORY-TEXT-FILE
-                   ASSIGN TO './data/story-text.dat'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ASSIGN TO './data/story-text.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-TEXT-KEY
+                   FILE STATUS IS WS-STORY-TEXT-FILE-STATUS.
 
                SELECT FD-STORY-CHOICE-FILE
-                   ASSIGN TO './data/story-choice.dat'
+                   ASSIGN TO './data/story-choice.idx'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STORY-CHOICE-KEY
+                   FILE STATUS IS WS-STORY-CHOICE-FILE-STATUS.
+
+               SELECT FD-PLAYER-FILE
+                   ASSIGN TO './data/player.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PLAYER-FILE-STATUS.
+
+               SELECT FD-AUDIT-FILE
+                   ASSIGN TO './data/audit-log.dat'
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT FD-EPISODE-CATALOG-FILE
+                   ASSIGN TO './data/episode-catalog.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-BEST-RUN-FILE
+                   ASSIGN TO './data/best-run.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT FD-SCRIPT-FILE
+                   ASSIGN TO './data/script.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *>****************************************************************
+      *> Flat line-sequential source files, same files wry-build-index
+      *> .cbl reads to build story-text.idx/story-choice.idx. The
+      *> in-game maintenance screen (130-MAINTENANCE-MENU) rewrites the
+      *> matching record here so a correction survives the next index
+      *> rebuild, in addition to patching the live .idx copy above so
+      *> the fix takes effect without one.
+      *>****************************************************************
+               SELECT FD-STORY-TEXT-DAT-FILE
+                   ASSIGN TO './data/story-text.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STORY-TEXT-DAT-STATUS.
+
+               SELECT FD-STORY-CHOICE-DAT-FILE
+                   ASSIGN TO './data/story-choice.dat'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-STORY-CHOICE-DAT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -41,22 +96,135 @@
 
        FD  FD-STORY-FILE.
        01  FD-STORY-RECORD.
-           05 EPISODE-ID                       PIC 9(1).
-           05 STORY-ID                         PIC 9(3).
+           05 STORY-FILE-KEY.
+               10 EPISODE-ID                   PIC 9(1).
+               10 STORY-ID                     PIC 9(3).
+      *>   Stamped by wry-parser each time this page is regenerated,
+      *>   so wry-compare-revisions.cbl can tell two generations of
+      *>   story.dat apart without re-reviewing every page by hand.
+      *>   Blank on legacy content that predates this field.
+           05 STORY-REVISION                   PIC X(8).
 
        FD  FD-STORY-TEXT-FILE.
        01  FD-STORY-TEXT-RECORD.
-           05 STORY-TEXT-EPISODE-ID            PIC 9(1).
-           05 STORY-TEXT-ID                    PIC 9(3).
+           05 STORY-TEXT-KEY.
+               10 STORY-TEXT-EPISODE-ID        PIC 9(1).
+               10 STORY-TEXT-ID                PIC 9(3).
+               10 STORY-TEXT-LANGUAGE          PIC X(2).
            05 STORY-TEXT                       PIC X(1000).
+      *>   'W' = episode won here, 'L' = episode lost here, SPACE =
+      *>   not an ending page (or legacy content with no outcome
+      *>   recorded yet, in which case 500-HANDLE-STORY-IO falls
+      *>   back to scanning STORY-TEXT for 'GAME OVER').
+           05 STORY-TEXT-OUTCOME-CODE          PIC X(1).
 
        FD  FD-STORY-CHOICE-FILE.
        01  FD-STORY-CHOICE-RECORD.
-           05 STORY-CHOICE-EPISODE-ID          PIC 9(1).
-           05 STORY-CHOICE-STORY-ID            PIC 9(3).
+           05 STORY-CHOICE-KEY.
+               10 STORY-CHOICE-EPISODE-ID      PIC 9(1).
+               10 STORY-CHOICE-STORY-ID        PIC 9(3).
+               10 STORY-CHOICE-LANGUAGE        PIC X(2).
+               10 STORY-CHOICE-ID              PIC 9(1).
            05 STORY-CHOICE-DEST-STORY-ID       PIC 9(3).
-           05 STORY-CHOICE-ID                  PIC 9(1).
            05 STORY-CHOICE-TEXT                PIC X(255).
+           05 STORY-CHOICE-HINT                PIC X(255).
+      *>   Name of a session flag that must already be set for this
+      *>   choice to be offered. Blank means no prerequisite.
+           05 STORY-CHOICE-REQUIRES-FLAG       PIC X(8).
+      *>   Name of a session flag to set when a player picks this
+      *>   choice. Blank means this choice sets nothing.
+           05 STORY-CHOICE-SET-FLAG            PIC X(8).
+
+      *>****************************************************************
+      *> One line per player: who they are, which of episodes 1-4
+      *> they've completed, and the episode/record of their
+      *> in-progress save, if any. Keyed (by scan) on PLAYER-ID so
+      *> unlock status and save/resume are tracked per player instead
+      *> of shared across the whole install.
+      *>****************************************************************
+       FD  FD-PLAYER-FILE.
+       01  FD-PLAYER-RECORD.
+           05 PLAYER-ID                        PIC X(10).
+           05 PLAYER-EPISODE-COMPLETE          PIC A(1) OCCURS 6 TIMES.
+           05 PLAYER-SAVE-EPISODE-ID           PIC 9(1).
+           05 PLAYER-SAVE-STORY-ID             PIC 9(3).
+           05 PLAYER-SAVE-ACTIVE               PIC A(1).
+
+      *>****************************************************************
+      *> One line per page visited: who saw it, which episode/story
+      *> page it was, the choice text they picked and where it sent
+      *> them. Appended to as the game is played so playthroughs can
+      *> be reconstructed later instead of being lost page to page.
+      *>****************************************************************
+       FD  FD-AUDIT-FILE.
+       01  FD-AUDIT-RECORD.
+           05 AUDIT-PLAYER-ID                  PIC X(10).
+           05 AUDIT-EPISODE-ID                 PIC 9(1).
+           05 AUDIT-STORY-ID                   PIC 9(3).
+           05 AUDIT-CHOICE-TEXT                PIC X(255).
+           05 AUDIT-DEST-STORY-ID              PIC 9(3).
+           05 AUDIT-CHOICE-NUMBER              PIC 9(1).
+
+      *>****************************************************************
+      *> One line per episode offered from MENU-SCREEN's "1) NEW GAME":
+      *> its ID, display title and lock rule ('U' = always unlocked,
+      *> 'L' = locked until an earlier episode is completed). Lets a
+      *> fifth episode be added by editing this file instead of the
+      *> episode menu screens and 100-MAIN-MENU's bounds checks.
+      *>****************************************************************
+       FD  FD-EPISODE-CATALOG-FILE.
+       01  FD-EPISODE-CATALOG-RECORD.
+           05 CAT-EPISODE-ID                   PIC 9(1).
+           05 CAT-TITLE                        PIC X(20).
+           05 CAT-LOCK-RULE                    PIC X(1).
+
+      *>****************************************************************
+      *> One line per episode recording the best (fewest pages) run
+      *> that actually won the episode, so repeat players have
+      *> something to chase on the stats screen shown at game over.
+      *>****************************************************************
+       FD  FD-BEST-RUN-FILE.
+       01  FD-BEST-RUN-RECORD.
+           05 BEST-RUN-EPISODE-ID              PIC 9(1).
+           05 BEST-RUN-PAGES                   PIC 9(5).
+           05 BEST-RUN-CHOICES                 PIC 9(5).
+           05 BEST-RUN-SECONDS                 PIC 9(5).
+
+      *>****************************************************************
+      *> Pre-recorded playthrough for the non-interactive regression
+      *> runner. First line is the episode ID to run; every line after
+      *> that is one choice number fed into 500-HANDLE-STORY-IO in
+      *> place of a terminal ACCEPT, in order, until the episode ends
+      *> or the script runs out of choices.
+      *>****************************************************************
+       FD  FD-SCRIPT-FILE.
+       01  FD-SCRIPT-RECORD                     PIC X(1).
+
+      *>****************************************************************
+      *> Same layout as wry-build-index.cbl's FD-STORY-TEXT-IN-RECORD/
+      *> FD-STORY-CHOICE-IN-RECORD - the flat files wry-parser (or now
+      *> the maintenance screen) writes, which wry-build-index.cbl
+      *> turns into story-text.idx/story-choice.idx.
+      *>****************************************************************
+       FD  FD-STORY-TEXT-DAT-FILE.
+       01  FD-STORY-TEXT-DAT-RECORD.
+           05 DAT-STORY-TEXT-EPISODE-ID        PIC 9(1).
+           05 DAT-STORY-TEXT-ID                PIC 9(3).
+           05 DAT-STORY-TEXT                   PIC X(1000).
+           05 DAT-STORY-TEXT-OUTCOME-CODE      PIC X(1).
+           05 DAT-STORY-TEXT-LANGUAGE          PIC X(2).
+
+       FD  FD-STORY-CHOICE-DAT-FILE.
+       01  FD-STORY-CHOICE-DAT-RECORD.
+           05 DAT-STORY-CHOICE-EPISODE-ID      PIC 9(1).
+           05 DAT-STORY-CHOICE-STORY-ID        PIC 9(3).
+           05 DAT-STORY-CHOICE-DEST-STORY-ID   PIC 9(3).
+           05 DAT-STORY-CHOICE-ID              PIC 9(1).
+           05 DAT-STORY-CHOICE-TEXT            PIC X(255).
+           05 DAT-STORY-CHOICE-HINT            PIC X(255).
+           05 DAT-STORY-CHOICE-LANGUAGE        PIC X(2).
+           05 DAT-STORY-CHOICE-REQUIRES-FLAG   PIC X(8).
+           05 DAT-STORY-CHOICE-SET-FLAG        PIC X(8).
 
        WORKING-STORAGE SECTION.
 
@@ -67,21 +235,178 @@
        77  WS-DEBUG-MSG                        PIC X(255).
        77  WS-DEBUG-CONCAT                     PIC X(300).
 
+       77  WS-PLAYER-ID                        PIC X(10) VALUE SPACES.
        77  WS-TITLE-INPUT                      PIC X.
+       77  WS-RESUME-INPUT                     PIC X(1) VALUE SPACE.
+       77  WS-LANGUAGE-INPUT                   PIC 9 VALUE 0.
+       77  WS-LANGUAGE-CODE                    PIC X(2) VALUE 'EN'.
        77  WS-MENU-INPUT                       PIC 9 VALUE 0.
        77  WS-EP-MENU-INPUT                    PIC 9 VALUE 0.
        77  WS-ABOUT-INPUT                      PIC X.
+       77  WS-NO-SAVE-INPUT                    PIC X.
+       77  WS-STATS-INPUT                      PIC X.
        77  WS-STORY-INPUT                      PIC 9(1).
+       77  WS-STORY-RESPONSE                   PIC X(1) VALUE SPACE.
+       77  WS-HINT-TEXT                        PIC X(200) VALUE SPACES.
+       77  WS-HINT-PTR                         PIC 9(3) VALUE 1.
+
+       77  WS-PLAYER-FILE-STATUS               PIC X(2) VALUE '00'.
+       77  WS-PLAYER-COUNT                     PIC 9(2) VALUE 0.
+       77  WS-PLAYER-INDEX                     PIC 9(2) VALUE 0.
+
+       77  WS-STORY-FILE-STATUS                PIC X(2) VALUE '00'.
+       77  WS-STORY-TEXT-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-STORY-CHOICE-FILE-STATUS         PIC X(2) VALUE '00'.
 
        77  WS-CURRENT-EPISODE                  PIC 9(1).
        77  WS-CURRENT-RECORD                   PIC 9(3).
 
        77  WS-VALID-CHOICE                     PIC A(1) VALUE 'N'.
+       77  WS-STORY-INPUT-MSG                  PIC X(60) VALUE SPACES.
+
+       77  WS-MAX-EPISODES                     PIC 9(1) VALUE 6.
+      *>   Matches STORY-CHOICE-ID's PIC 9(1) width - the largest
+      *>   choice slot number the data format can ever carry.
+       77  WS-MAX-CHOICES                      PIC 9(1) VALUE 9.
+       77  WS-EPISODE-CATALOG-COUNT            PIC 9(1) VALUE 0.
+       77  WS-CAT-IDX                          PIC 9(1) VALUE 0.
+       77  WS-EP-CHECK-ID                      PIC 9(1) VALUE 0.
 
-       77  WS-FINAL-EPISODE-UNLOCKED           PIC A(1) VALUE 'N'.
+       77  WS-EPISODE-LOCKED-SW                PIC A(1) VALUE 'N'.
+           88 WS-EPISODE-LOCKED                VALUE 'Y'.
+
+      *>****************************************************************
+      *> Per-run stats tracked from episode start to game over, shown
+      *> on STATS-SCREEN alongside the best recorded successful run
+      *> for the episode, if any.
+      *>****************************************************************
+       77  WS-RUN-PAGES                        PIC 9(5) VALUE 0.
+       77  WS-RUN-CHOICES                       PIC 9(5) VALUE 0.
+       77  WS-RUN-SECONDS                       PIC 9(5) VALUE 0.
+       77  WS-STATS-WON-SW                      PIC A(1) VALUE 'N'.
+           88 WS-STATS-WON                      VALUE 'Y'.
+       77  WS-STATS-BEST-MSG                    PIC X(60) VALUE SPACES.
+
+       01  WS-RUN-START-TIME.
+           05 WS-START-HH                      PIC 9(2).
+           05 WS-START-MM                      PIC 9(2).
+           05 WS-START-SS                      PIC 9(2).
+           05 WS-START-CC                      PIC 9(2).
+
+       01  WS-RUN-END-TIME.
+           05 WS-END-HH                        PIC 9(2).
+           05 WS-END-MM                        PIC 9(2).
+           05 WS-END-SS                        PIC 9(2).
+           05 WS-END-CC                        PIC 9(2).
+
+       77  WS-START-TOTAL-SECS                 PIC 9(7) VALUE 0.
+       77  WS-END-TOTAL-SECS                   PIC 9(7) VALUE 0.
+
+       77  WS-BEST-RUN-COUNT                   PIC 9(1) VALUE 0.
+       77  WS-BEST-RUN-INDEX                   PIC 9(1) VALUE 0.
 
        77  WS-TAL-CTR                          PIC 9(2) VALUE 0.
 
+      *>****************************************************************
+      *> Kiosk mode: on the unattended lobby install, STORY-SCREEN
+      *> shouldn't sit waiting forever for a response. When on, 500-
+      *> HANDLE-STORY-IO auto-selects the page's first available
+      *> choice after WS-KIOSK-TIMEOUT-SECONDS of no input, or returns
+      *> to the main menu if the page has no choice to fall back on.
+      *> Off by default so a supervised terminal still waits normally.
+      *>****************************************************************
+       77  WS-KIOSK-MODE-SW                    PIC A(1) VALUE 'N'.
+           88 WS-KIOSK-MODE-ON                 VALUE 'Y'.
+       77  WS-KIOSK-TIMEOUT-SECONDS            PIC 9(3) VALUE 030.
+       77  WS-KIOSK-MSG                        PIC X(60) VALUE SPACES.
+
+       77  WS-ABORT-TO-MENU-SW                 PIC A(1) VALUE 'N'.
+           88 WS-ABORT-TO-MENU                 VALUE 'Y'.
+
+       77  WS-STORY-START-FOUND-SW             PIC A(1) VALUE 'N'.
+           88 WS-STORY-START-FOUND             VALUE 'Y'.
+
+      *>****************************************************************
+      *> Session flags: a small set of named flags an earlier choice's
+      *> STORY-CHOICE-SET-FLAG can turn on for the rest of this run, so
+      *> a later page's STORY-CHOICE-REQUIRES-FLAG can gate a choice on
+      *> something the player did earlier (e.g. an item picked up).
+      *> Cleared at the start of every run by 105-RESET-STORY; not
+      *> carried over by a save/continue, same as the per-run counters
+      *> in WS-RUN-PAGES/WS-RUN-CHOICES.
+      *>****************************************************************
+       77  WS-SESSION-FLAG-COUNT               PIC 9(2) VALUE 0.
+       01  WS-SESSION-FLAG-TABLE.
+           05 WS-SESSION-FLAG OCCURS 10 TIMES  PIC X(8).
+       77  WS-CHECK-FLAG-NAME                  PIC X(8) VALUE SPACES.
+       77  WS-FLAG-FOUND-SW                    PIC A(1) VALUE 'N'.
+           88 WS-FLAG-FOUND                    VALUE 'Y'.
+       77  WS-FLAG-CTR                         PIC 9(2) VALUE 0.
+
+      *>****************************************************************
+      *> Scripted playthrough mode: launching with SCRIPT on the
+      *> command line reads ./data/script.dat and feeds its choice
+      *> numbers into 500-HANDLE-STORY-IO instead of waiting on
+      *> terminal input, so a known-good path through an episode can
+      *> be replayed unattended to catch content regressions. Adding
+      *> KIOSK anywhere on the command line (e.g. "KIOSK" on its own
+      *> for a normal interactive run) turns on WS-KIOSK-MODE-SW so
+      *> STORY-SCREEN's ACCEPT times out and auto-picks a choice.
+      *>****************************************************************
+       77  WS-SCRIPT-ARG                       PIC X(40) VALUE SPACES.
+       77  WS-SCRIPT-MODE-SW                   PIC A(1) VALUE 'N'.
+           88 WS-SCRIPT-MODE-ON                VALUE 'Y'.
+       77  WS-SCRIPT-EOF-SW                    PIC A(1) VALUE 'N'.
+           88 WS-SCRIPT-EOF                    VALUE 'Y'.
+       77  WS-SCRIPT-EPISODE-ID                PIC 9(1) VALUE 0.
+       77  WS-SCRIPT-RESULT-MSG                PIC X(60) VALUE SPACES.
+
+      *>****************************************************************
+      *> In-game content maintenance: look up a story page's text or
+      *> one of its choices by EPISODE-ID/STORY-ID(/CHOICE-ID) in the
+      *> session's current language and edit it in place, rewriting
+      *> both the live index (so the fix applies immediately) and the
+      *> flat .dat file (so it survives the next wry-build-index run).
+      *> Gated off MENU-SCREEN so a typo fix doesn't need a trip back
+      *> to the external wry-parser/QBasic source.
+      *>****************************************************************
+       77  WS-MAINT-MENU-INPUT                 PIC 9 VALUE 0.
+       77  WS-MAINT-EPISODE-ID                 PIC 9(1) VALUE 0.
+       77  WS-MAINT-STORY-ID                   PIC 9(3) VALUE 0.
+       77  WS-MAINT-CHOICE-ID                  PIC 9(1) VALUE 0.
+       77  WS-MAINT-CURRENT-TEXT               PIC X(255) VALUE SPACES.
+       77  WS-MAINT-NEW-TEXT                   PIC X(255) VALUE SPACES.
+       77  WS-MAINT-FOUND-SW                   PIC A(1) VALUE 'N'.
+           88 WS-MAINT-FOUND                   VALUE 'Y'.
+       77  WS-MAINT-INDEX                      PIC 9(3) VALUE 0.
+       77  WS-MAINT-RESULT-MSG                 PIC X(60) VALUE SPACES.
+       77  WS-MAINT-DISMISS-INPUT              PIC X(1) VALUE SPACE.
+
+       77  WS-STORY-TEXT-DAT-STATUS            PIC X(2) VALUE '00'.
+       77  WS-STORY-CHOICE-DAT-STATUS          PIC X(2) VALUE '00'.
+
+       77  WS-MAINT-TEXT-COUNT                 PIC 9(3) VALUE 0.
+       01  WS-MAINT-TEXT-TABLE.
+           05 WS-MAINT-TEXT-ENTRY OCCURS 500 TIMES.
+               10 WS-MAINT-TEXT-TBL-EPISODE-ID PIC 9(1).
+               10 WS-MAINT-TEXT-TBL-STORY-ID   PIC 9(3).
+               10 WS-MAINT-TEXT-TBL-TEXT       PIC X(1000).
+               10 WS-MAINT-TEXT-TBL-OUTCOME    PIC X(1).
+               10 WS-MAINT-TEXT-TBL-LANGUAGE   PIC X(2).
+
+       77  WS-MAINT-CHOICE-COUNT               PIC 9(3) VALUE 0.
+       01  WS-MAINT-CHOICE-TABLE.
+           05 WS-MAINT-CHOICE-ENTRY OCCURS 500 TIMES.
+               10 WS-MAINT-CHOICE-TBL-EPISODE-ID PIC 9(1).
+               10 WS-MAINT-CHOICE-TBL-STORY-ID   PIC 9(3).
+               10 WS-MAINT-CHOICE-TBL-DEST-ID    PIC 9(3).
+               10 WS-MAINT-CHOICE-TBL-ID         PIC 9(1).
+               10 WS-MAINT-CHOICE-TBL-TEXT       PIC X(255).
+               10 WS-MAINT-CHOICE-TBL-HINT       PIC X(255).
+               10 WS-MAINT-CHOICE-TBL-LANGUAGE   PIC X(2).
+               10 WS-MAINT-CHOICE-TBL-REQ-FLAG   PIC X(8).
+               10 WS-MAINT-CHOICE-TBL-SET-FLAG   PIC X(8).
+
       *>****************************************************************
       *> Conditional switches
       *>****************************************************************
@@ -96,6 +421,10 @@
            88 RECORD-FOUND                     VALUE 'Y'.
            88 RECORD-NOT-FOUND                 VALUE 'N'.
 
+       01  WS-SAVE-FOUND-SW                    PIC A(1) VALUE 'N'.
+           88 SAVE-FOUND                       VALUE 'Y'.
+           88 SAVE-NOT-FOUND                   VALUE 'N'.
+
       *>****************************************************************
       *> Working storage variables for contents of data files
       *>****************************************************************
@@ -107,21 +436,92 @@
            88 EOF-STORY                        VALUE HIGH-VALUES.
            05 WS-EPISODE-ID                    PIC 9(1).
            05 WS-STORY-ID                      PIC 9(3).
-           05 WS-CHOICES                       OCCURS 4 TIMES.
+           05 WS-STORY-REVISION                PIC X(8).
+           05 WS-CHOICES                       OCCURS 9 TIMES.
                10 WS-CHOICE-TEXT               PIC X(255).
                10 WS-CHOICE-DESTINATION        PIC 9(3).
+               10 WS-CHOICE-HINT               PIC X(255).
+               10 WS-CHOICE-SET-FLAG           PIC X(8).
 
        01  WS-STORY-TEXT-RECORD.
            05 WS-STORY-TEXT-EPISODE-ID         PIC 9(1).
            05 WS-STORY-TEXT-ID                 PIC 9(3).
+           05 WS-STORY-TEXT-LANGUAGE           PIC X(2).
            05 WS-STORY-TEXT                    PIC X(1000).
+           05 WS-STORY-TEXT-OUTCOME-CODE       PIC X(1).
 
+      *>****************************************************************
+      *> Field order here must mirror FD-STORY-CHOICE-RECORD exactly -
+      *> READ ... INTO moves the record byte-for-byte, not by name.
+      *>****************************************************************
        01  WS-STORY-CHOICE-RECORD.
            05 WS-STORY-CHOICE-EPISODE-ID       PIC 9(1).
            05 WS-STORY-CHOICE-STORY-ID         PIC 9(3).
-           05 WS-STORY-CHOICE-DEST-STORY-ID    PIC 9(3).
+           05 WS-STORY-CHOICE-LANGUAGE         PIC X(2).
            05 WS-STORY-CHOICE-ID               PIC 9(1).
+           05 WS-STORY-CHOICE-DEST-STORY-ID    PIC 9(3).
            05 WS-STORY-CHOICE-TEXT             PIC X(255).
+           05 WS-STORY-CHOICE-HINT             PIC X(255).
+           05 WS-STORY-CHOICE-REQUIRES-FLAG    PIC X(8).
+           05 WS-STORY-CHOICE-SET-FLAG         PIC X(8).
+
+      *>****************************************************************
+      *> Current player's episode completion and save-in-progress,
+      *> loaded from/written back to their row in WS-PLAYER-TABLE.
+      *> Sized to WS-MAX-EPISODES so the episode catalog can grow
+      *> without widening this table again.
+      *>****************************************************************
+       01  WS-EPISODE-COMPLETE-TABLE.
+           05 WS-EPISODE-COMPLETE OCCURS 6 TIMES PIC A(1) VALUE 'N'.
+
+       01  WS-SAVE-EPISODE-ID                  PIC 9(1).
+       01  WS-SAVE-STORY-ID                    PIC 9(3).
+
+      *>****************************************************************
+      *> In-memory copy of episode-catalog.dat, loaded once at startup.
+      *> CAT-LOCK-RULE of 'U' means the episode is always selectable;
+      *> 'L' means it stays locked until at least one earlier-numbered
+      *> episode has been completed.
+      *>****************************************************************
+       01  WS-EPISODE-CATALOG.
+           05 WS-CAT-ENTRY OCCURS 6 TIMES.
+               10 WS-CAT-ID                    PIC 9(1).
+               10 WS-CAT-TITLE                 PIC X(20).
+               10 WS-CAT-LOCK-RULE             PIC X(1).
+
+      *>****************************************************************
+      *> One display line per catalog entry, built fresh before each
+      *> trip through EPISODE-MENU-SCREEN so a locked episode's line
+      *> reflects the current player's progress.
+      *>****************************************************************
+       01  WS-EP-MENU-LINES.
+           05 WS-EP-MENU-LINE OCCURS 6 TIMES PIC X(56) VALUE SPACES.
+
+      *>****************************************************************
+      *> In-memory copy of the whole best-run file, kept so a single
+      *> episode's row can be updated and the file rewritten without
+      *> losing every other episode's best run.
+      *>****************************************************************
+       01  WS-BEST-RUN-TABLE.
+           05 WS-BEST-RUN-ENTRY OCCURS 6 TIMES.
+               10 WS-BEST-RUN-TBL-EPISODE-ID   PIC 9(1).
+               10 WS-BEST-RUN-TBL-PAGES        PIC 9(5).
+               10 WS-BEST-RUN-TBL-CHOICES      PIC 9(5).
+               10 WS-BEST-RUN-TBL-SECONDS      PIC 9(5).
+
+      *>****************************************************************
+      *> In-memory copy of the whole player file, kept so a single
+      *> player's row can be updated and the file rewritten without
+      *> losing every other player's progress. PLAYER.DAT is small
+      *> (one line per player), so loading it whole is cheap.
+      *>****************************************************************
+       01  WS-PLAYER-TABLE.
+           05 WS-PLAYER-ENTRY OCCURS 50 TIMES.
+               10 WS-PLAYER-TBL-ID             PIC X(10).
+               10 WS-PLAYER-TBL-COMPLETE       PIC A(1) OCCURS 6 TIMES.
+               10 WS-PLAYER-TBL-SAVE-EPISODE   PIC 9(1).
+               10 WS-PLAYER-TBL-SAVE-STORY     PIC 9(3).
+               10 WS-PLAYER-TBL-SAVE-ACTIVE    PIC A(1).
 
       *>****************************************************************
       *> I/O screens used to dislay the various screens of the game
@@ -130,12 +530,22 @@
        SCREEN SECTION.
 
        COPY 'screens/blank.cbl'.
+       COPY 'screens/player-id.cbl'.
+       COPY 'screens/resume-prompt.cbl'.
        COPY 'screens/title.cbl'.
+       COPY 'screens/language.cbl'.
        COPY 'screens/ep-menu.cbl'.
-       COPY 'screens/ep-menu-locked.cbl'.
        COPY 'screens/menu.cbl'.
        COPY 'screens/about.cbl'.
        COPY 'screens/story.cbl'.
+       COPY 'screens/no-save.cbl'.
+       COPY 'screens/stats.cbl'.
+       COPY 'screens/maintenance.cbl'.
+       COPY 'screens/maint-episode.cbl'.
+       COPY 'screens/maint-story-id.cbl'.
+       COPY 'screens/maint-choice-id.cbl'.
+       COPY 'screens/maint-text-edit.cbl'.
+       COPY 'screens/maint-result.cbl'.
 
 
        PROCEDURE DIVISION.
@@ -146,14 +556,414 @@
       *>****************************************************************
        000-MAIN-PROCEDURE.
 
+           ACCEPT WS-SCRIPT-ARG FROM COMMAND-LINE
+
+           SET WS-TAL-CTR TO 0
+           INSPECT WS-SCRIPT-ARG TALLYING WS-TAL-CTR FOR ALL 'KIOSK'
+           IF WS-TAL-CTR > 0
+               MOVE 'Y' TO WS-KIOSK-MODE-SW
+           END-IF
+
+           IF WS-SCRIPT-ARG(1:6) = 'SCRIPT'
+               MOVE 'Y' TO WS-SCRIPT-MODE-SW
+               PERFORM 020-LOAD-EPISODE-CATALOG
+               PERFORM 600-LOAD-BEST-RUN-FILE
+               PERFORM 700-RUN-SCRIPTED-PLAYTHROUGH
+               STOP RUN
+           END-IF
+
+           DISPLAY BLANK-SCREEN
+           PERFORM 020-LOAD-EPISODE-CATALOG
+           PERFORM 600-LOAD-BEST-RUN-FILE
+           ACCEPT PLAYER-ID-SCREEN
+           PERFORM 005-IDENTIFY-PLAYER
+
+      *>   Language has to be picked before the resume check below,
+      *>   since a 'Y' answer there runs 115-CONTINUE-GAME - and with
+      *>   it straight into the resumed episode's text - on the spot,
+      *>   before WS-LANGUAGE-CODE would otherwise have been set.
            ACCEPT TITLE-SCREEN
 
+           ACCEPT LANGUAGE-SCREEN
+           IF WS-LANGUAGE-INPUT = 2
+               MOVE 'ES' TO WS-LANGUAGE-CODE
+           ELSE
+               MOVE 'EN' TO WS-LANGUAGE-CODE
+           END-IF
+
+           IF SAVE-FOUND
+               DISPLAY BLANK-SCREEN
+               ACCEPT RESUME-PROMPT-SCREEN
+               IF WS-RESUME-INPUT = 'Y' OR WS-RESUME-INPUT = 'y'
+                   PERFORM 115-CONTINUE-GAME
+               END-IF
+           END-IF
+
            PERFORM UNTIL WS-MENU-INPUT > 2
                PERFORM 100-MAIN-MENU
            END-PERFORM
 
            STOP RUN.
 
+      *>****************************************************************
+      *> Loads the whole player file, finds (or defaults) the row for
+      *> WS-PLAYER-ID and copies it into the current-player working
+      *> fields, then derives the episode-4 unlock flag from it.
+      *>****************************************************************
+       005-IDENTIFY-PLAYER.
+           PERFORM 010-LOAD-PLAYER-FILE
+           PERFORM 012-FIND-PLAYER-INDEX
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-MAX-EPISODES
+               MOVE 'N' TO WS-EPISODE-COMPLETE(WS-TAL-CTR)
+           END-PERFORM
+           MOVE 0 TO WS-SAVE-EPISODE-ID
+           MOVE 0 TO WS-SAVE-STORY-ID
+           MOVE 'N' TO WS-SAVE-FOUND-SW
+
+           IF WS-PLAYER-INDEX > 0
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-MAX-EPISODES
+                   MOVE WS-PLAYER-TBL-COMPLETE
+                       (WS-PLAYER-INDEX, WS-TAL-CTR)
+                       TO WS-EPISODE-COMPLETE(WS-TAL-CTR)
+               END-PERFORM
+
+               IF WS-PLAYER-TBL-SAVE-ACTIVE(WS-PLAYER-INDEX) = 'Y'
+                   MOVE WS-PLAYER-TBL-SAVE-EPISODE(WS-PLAYER-INDEX)
+                       TO WS-SAVE-EPISODE-ID
+                   MOVE WS-PLAYER-TBL-SAVE-STORY(WS-PLAYER-INDEX)
+                       TO WS-SAVE-STORY-ID
+                   MOVE 'Y' TO WS-SAVE-FOUND-SW
+               END-IF
+           END-IF.
+
+      *>****************************************************************
+      *> Reads every row of the player file into WS-PLAYER-TABLE so a
+      *> single player's row can be updated in memory and the whole
+      *> file rewritten without discarding anyone else's progress.
+      *>****************************************************************
+       010-LOAD-PLAYER-FILE.
+           MOVE 0 TO WS-PLAYER-COUNT
+
+           OPEN INPUT FD-PLAYER-FILE
+           IF WS-PLAYER-FILE-STATUS = '00'
+               PERFORM UNTIL EOF-SW OR WS-PLAYER-COUNT = 50
+                   READ FD-PLAYER-FILE INTO FD-PLAYER-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-PLAYER-COUNT
+                           MOVE FD-PLAYER-RECORD
+                               TO WS-PLAYER-ENTRY(WS-PLAYER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE FD-PLAYER-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Sets WS-PLAYER-INDEX to WS-PLAYER-ID's row in WS-PLAYER-TABLE,
+      *> or zero if this player has no row yet.
+      *>****************************************************************
+       012-FIND-PLAYER-INDEX.
+           MOVE 0 TO WS-PLAYER-INDEX
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-PLAYER-COUNT
+               IF WS-PLAYER-TBL-ID(WS-TAL-CTR) = WS-PLAYER-ID
+                   MOVE WS-TAL-CTR TO WS-PLAYER-INDEX
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Loads episode-catalog.dat into WS-EPISODE-CATALOG. Run once at
+      *> startup, since the catalog doesn't change during a run.
+      *>****************************************************************
+       020-LOAD-EPISODE-CATALOG.
+           MOVE 0 TO WS-EPISODE-CATALOG-COUNT
+
+           OPEN INPUT FD-EPISODE-CATALOG-FILE
+               PERFORM UNTIL EOF-SW
+               OR WS-EPISODE-CATALOG-COUNT = WS-MAX-EPISODES
+                   READ FD-EPISODE-CATALOG-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-EPISODE-CATALOG-COUNT
+                           MOVE CAT-EPISODE-ID TO
+                               WS-CAT-ID(WS-EPISODE-CATALOG-COUNT)
+                           MOVE CAT-TITLE TO
+                               WS-CAT-TITLE(WS-EPISODE-CATALOG-COUNT)
+                           MOVE CAT-LOCK-RULE TO
+                               WS-CAT-LOCK-RULE
+                                   (WS-EPISODE-CATALOG-COUNT)
+                   END-READ
+               END-PERFORM
+           CLOSE FD-EPISODE-CATALOG-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Sets WS-EPISODE-LOCKED-SW for the episode identified by
+      *> WS-EP-CHECK-ID. An 'L' rule episode stays locked until at
+      *> least one earlier-numbered episode has been completed; a 'U'
+      *> rule episode is always selectable. Preserves the original
+      *> episode-4 rule (any one of episodes 1-3 complete unlocks it),
+      *> generalized to any earlier episode number.
+      *>****************************************************************
+       021-CHECK-EPISODE-LOCKED.
+           MOVE 'N' TO WS-EPISODE-LOCKED-SW
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-EPISODE-CATALOG-COUNT
+               IF WS-CAT-ID(WS-CAT-IDX) = WS-EP-CHECK-ID
+               AND WS-CAT-LOCK-RULE(WS-CAT-IDX) = 'L'
+                   MOVE 'Y' TO WS-EPISODE-LOCKED-SW
+                   PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                       UNTIL WS-TAL-CTR >= WS-EP-CHECK-ID
+                       IF WS-EPISODE-COMPLETE(WS-TAL-CTR) = 'Y'
+                           MOVE 'N' TO WS-EPISODE-LOCKED-SW
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Builds one display line per catalog entry for EPISODE-MENU-
+      *> SCREEN, reflecting the current player's unlock status. Locked
+      *> episodes are suffixed the same way the old hardcoded screen
+      *> suffixed episode 4; always-unlocked episodes get no suffix.
+      *>****************************************************************
+       022-BUILD-EPISODE-MENU-LINES.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-EPISODE-CATALOG-COUNT
+               MOVE SPACES TO WS-EP-MENU-LINE(WS-CAT-IDX)
+               MOVE WS-CAT-ID(WS-CAT-IDX) TO WS-EP-CHECK-ID
+
+               IF WS-CAT-LOCK-RULE(WS-CAT-IDX) = 'L'
+                   PERFORM 021-CHECK-EPISODE-LOCKED
+                   IF WS-EPISODE-LOCKED
+                       STRING '      ' WS-CAT-ID(WS-CAT-IDX) ') '
+                           WS-CAT-TITLE(WS-CAT-IDX) ' (LOCKED)'
+                           DELIMITED BY SIZE
+                           INTO WS-EP-MENU-LINE(WS-CAT-IDX)
+                   ELSE
+                       STRING '      ' WS-CAT-ID(WS-CAT-IDX) ') '
+                           WS-CAT-TITLE(WS-CAT-IDX) ' (UNLOCKED)'
+                           DELIMITED BY SIZE
+                           INTO WS-EP-MENU-LINE(WS-CAT-IDX)
+                   END-IF
+               ELSE
+                   STRING '      ' WS-CAT-ID(WS-CAT-IDX) ') '
+                       WS-CAT-TITLE(WS-CAT-IDX)
+                       DELIMITED BY SIZE
+                       INTO WS-EP-MENU-LINE(WS-CAT-IDX)
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Rewrites the player file from WS-PLAYER-TABLE.
+      *>****************************************************************
+       018-SAVE-PLAYER-FILE.
+           OPEN OUTPUT FD-PLAYER-FILE
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-PLAYER-COUNT
+                   MOVE WS-PLAYER-ENTRY(WS-TAL-CTR) TO FD-PLAYER-RECORD
+                   WRITE FD-PLAYER-RECORD
+               END-PERFORM
+           CLOSE FD-PLAYER-FILE.
+
+      *>****************************************************************
+      *> Reads every row of the best-run file into WS-BEST-RUN-TABLE.
+      *> Run once at startup, same pattern as 010-LOAD-PLAYER-FILE.
+      *>****************************************************************
+       600-LOAD-BEST-RUN-FILE.
+           MOVE 0 TO WS-BEST-RUN-COUNT
+
+           OPEN INPUT FD-BEST-RUN-FILE
+               PERFORM UNTIL EOF-SW
+               OR WS-BEST-RUN-COUNT = WS-MAX-EPISODES
+                   READ FD-BEST-RUN-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-BEST-RUN-COUNT
+                           MOVE BEST-RUN-EPISODE-ID TO
+                               WS-BEST-RUN-TBL-EPISODE-ID
+                                   (WS-BEST-RUN-COUNT)
+                           MOVE BEST-RUN-PAGES TO
+                               WS-BEST-RUN-TBL-PAGES
+                                   (WS-BEST-RUN-COUNT)
+                           MOVE BEST-RUN-CHOICES TO
+                               WS-BEST-RUN-TBL-CHOICES
+                                   (WS-BEST-RUN-COUNT)
+                           MOVE BEST-RUN-SECONDS TO
+                               WS-BEST-RUN-TBL-SECONDS
+                                   (WS-BEST-RUN-COUNT)
+                   END-READ
+               END-PERFORM
+           CLOSE FD-BEST-RUN-FILE
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Sets WS-BEST-RUN-INDEX to WS-CURRENT-EPISODE's row in
+      *> WS-BEST-RUN-TABLE, or zero if no best run is recorded yet for
+      *> this episode.
+      *>****************************************************************
+       602-FIND-BEST-RUN-INDEX.
+           MOVE 0 TO WS-BEST-RUN-INDEX
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-BEST-RUN-COUNT
+               IF WS-BEST-RUN-TBL-EPISODE-ID(WS-TAL-CTR)
+                   = WS-CURRENT-EPISODE
+                   MOVE WS-TAL-CTR TO WS-BEST-RUN-INDEX
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Rewrites the best-run file from WS-BEST-RUN-TABLE.
+      *>****************************************************************
+       605-SAVE-BEST-RUN-FILE.
+           OPEN OUTPUT FD-BEST-RUN-FILE
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-BEST-RUN-COUNT
+                   MOVE WS-BEST-RUN-TBL-EPISODE-ID(WS-TAL-CTR) TO
+                       BEST-RUN-EPISODE-ID
+                   MOVE WS-BEST-RUN-TBL-PAGES(WS-TAL-CTR) TO
+                       BEST-RUN-PAGES
+                   MOVE WS-BEST-RUN-TBL-CHOICES(WS-TAL-CTR) TO
+                       BEST-RUN-CHOICES
+                   MOVE WS-BEST-RUN-TBL-SECONDS(WS-TAL-CTR) TO
+                       BEST-RUN-SECONDS
+                   WRITE FD-BEST-RUN-RECORD
+               END-PERFORM
+           CLOSE FD-BEST-RUN-FILE.
+
+      *>****************************************************************
+      *> Records this run as the episode's best if it's the first
+      *> successful run, or if it visited fewer pages than the
+      *> existing best. WS-STATS-BEST-MSG is set here so the stats
+      *> screen can report whether this run set a new best.
+      *>****************************************************************
+       610-UPDATE-BEST-RUN.
+           PERFORM 602-FIND-BEST-RUN-INDEX
+
+           IF WS-BEST-RUN-INDEX = 0
+               ADD 1 TO WS-BEST-RUN-COUNT
+               MOVE WS-BEST-RUN-COUNT TO WS-BEST-RUN-INDEX
+               MOVE WS-CURRENT-EPISODE TO
+                   WS-BEST-RUN-TBL-EPISODE-ID(WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-PAGES TO
+                   WS-BEST-RUN-TBL-PAGES(WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-CHOICES TO
+                   WS-BEST-RUN-TBL-CHOICES(WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-SECONDS TO
+                   WS-BEST-RUN-TBL-SECONDS(WS-BEST-RUN-INDEX)
+               PERFORM 605-SAVE-BEST-RUN-FILE
+               MOVE 'New best run for this episode!' TO
+                   WS-STATS-BEST-MSG
+
+           ELSE IF WS-RUN-PAGES < WS-BEST-RUN-TBL-PAGES
+                   (WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-PAGES TO
+                   WS-BEST-RUN-TBL-PAGES(WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-CHOICES TO
+                   WS-BEST-RUN-TBL-CHOICES(WS-BEST-RUN-INDEX)
+               MOVE WS-RUN-SECONDS TO
+                   WS-BEST-RUN-TBL-SECONDS(WS-BEST-RUN-INDEX)
+               PERFORM 605-SAVE-BEST-RUN-FILE
+               MOVE 'New best run for this episode!' TO
+                   WS-STATS-BEST-MSG
+
+           ELSE
+               MOVE SPACES TO WS-STATS-BEST-MSG
+               STRING 'Best for this episode: '
+                   WS-BEST-RUN-TBL-PAGES(WS-BEST-RUN-INDEX)
+                   ' page(s).'
+                   DELIMITED BY SIZE
+                   INTO WS-STATS-BEST-MSG
+           END-IF.
+
+      *>****************************************************************
+      *> Computes elapsed seconds for this run, builds the best-run
+      *> comparison message for a loss (no best is touched on a loss),
+      *> and displays STATS-SCREEN.
+      *>****************************************************************
+       620-SHOW-STATS-SCREEN.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+
+           COMPUTE WS-START-TOTAL-SECS =
+               WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS
+
+           COMPUTE WS-END-TOTAL-SECS =
+               WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS
+
+           IF WS-END-TOTAL-SECS < WS-START-TOTAL-SECS
+               COMPUTE WS-RUN-SECONDS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS + 86400
+           ELSE
+               COMPUTE WS-RUN-SECONDS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           END-IF
+
+           IF NOT WS-STATS-WON
+               PERFORM 602-FIND-BEST-RUN-INDEX
+               IF WS-BEST-RUN-INDEX = 0
+                   MOVE 'No episode win recorded yet.' TO
+                       WS-STATS-BEST-MSG
+               ELSE
+                   MOVE SPACES TO WS-STATS-BEST-MSG
+                   STRING 'Best for this episode: '
+                       WS-BEST-RUN-TBL-PAGES(WS-BEST-RUN-INDEX)
+                       ' page(s).'
+                       DELIMITED BY SIZE
+                       INTO WS-STATS-BEST-MSG
+               END-IF
+           END-IF
+
+           DISPLAY BLANK-SCREEN
+           ACCEPT STATS-SCREEN.
+
+      *>****************************************************************
+      *> Finds or creates this player's row in WS-PLAYER-TABLE and
+      *> returns its index, growing WS-PLAYER-COUNT if it's a new
+      *> player.
+      *>****************************************************************
+       019-FIND-OR-ADD-PLAYER-INDEX.
+           PERFORM 012-FIND-PLAYER-INDEX
+           IF WS-PLAYER-INDEX = 0
+               ADD 1 TO WS-PLAYER-COUNT
+               MOVE WS-PLAYER-COUNT TO WS-PLAYER-INDEX
+               MOVE WS-PLAYER-ID TO WS-PLAYER-TBL-ID(WS-PLAYER-INDEX)
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-MAX-EPISODES
+                   MOVE 'N' TO WS-PLAYER-TBL-COMPLETE
+                       (WS-PLAYER-INDEX, WS-TAL-CTR)
+               END-PERFORM
+               MOVE 0 TO WS-PLAYER-TBL-SAVE-EPISODE(WS-PLAYER-INDEX)
+               MOVE 0 TO WS-PLAYER-TBL-SAVE-STORY(WS-PLAYER-INDEX)
+               MOVE 'N' TO WS-PLAYER-TBL-SAVE-ACTIVE(WS-PLAYER-INDEX)
+           END-IF.
+
+      *>****************************************************************
+      *> Marks WS-EPISODE-ID completed for the current player and
+      *> rewrites the player file.
+      *>****************************************************************
+       015-SAVE-COMPLETION.
+           MOVE 'Y' TO WS-EPISODE-COMPLETE(WS-EPISODE-ID)
+
+           PERFORM 019-FIND-OR-ADD-PLAYER-INDEX
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-MAX-EPISODES
+               MOVE WS-EPISODE-COMPLETE(WS-TAL-CTR)
+                   TO WS-PLAYER-TBL-COMPLETE
+                       (WS-PLAYER-INDEX, WS-TAL-CTR)
+           END-PERFORM
+
+           PERFORM 018-SAVE-PLAYER-FILE.
+
       *>****************************************************************
       *> Paragraph used to display debug messages to the terminal while
       *> the game is running.
@@ -188,39 +998,71 @@
 
            PERFORM UNTIL WS-MENU-INPUT = 3
            OR WS-MENU-INPUT = 2 OR WS-MENU-INPUT = 1
+           OR WS-MENU-INPUT = 4 OR WS-MENU-INPUT = 5
                ACCEPT MENU-SCREEN
            END-PERFORM
 
            IF WS-MENU-INPUT = 1
-               PERFORM 105-RESET-STORY
+               PERFORM 108-NEW-GAME
+               PERFORM 110-RESET-MENU-INPUT
+
+           ELSE IF WS-MENU-INPUT = 2
+               PERFORM 200-ABOUT
+               PERFORM 110-RESET-MENU-INPUT
+
+           ELSE IF WS-MENU-INPUT = 4
+               PERFORM 115-CONTINUE-GAME
+               PERFORM 110-RESET-MENU-INPUT
+
+           ELSE IF WS-MENU-INPUT = 5
+               PERFORM 130-MAINTENANCE-MENU
+               PERFORM 110-RESET-MENU-INPUT
+           END-IF.
+
+      *>****************************************************************
+      *> Drives episode selection for a brand new run, then starts the
+      *> story at that episode's start record. If story-start.dat has
+      *> no row for the chosen episode, says so clearly and sends the
+      *> player back to the episode menu instead of entering
+      *> 325-RUN-STORY with whatever stale WS-CURRENT-RECORD was left
+      *> over from the last episode played.
+      *>****************************************************************
+       108-NEW-GAME.
+           PERFORM 105-RESET-STORY
 
+           PERFORM UNTIL WS-STORY-START-FOUND
                DISPLAY BLANK-SCREEN
+               PERFORM 022-BUILD-EPISODE-MENU-LINES
 
-               PERFORM UNTIL WS-EP-MENU-INPUT <= 4
-               AND WS-EP-MENU-INPUT > 0
-                   IF WS-FINAL-EPISODE-UNLOCKED = 'N' THEN
-                       ACCEPT EPISODE-MENU-LOCKED-SCREEN
-                       IF WS-EP-MENU-INPUT = 4 THEN
-                           SET WS-EP-MENU-INPUT TO 9
-                       END-IF
+               PERFORM UNTIL WS-EP-MENU-INPUT > 0
+               AND WS-EP-MENU-INPUT <= WS-EPISODE-CATALOG-COUNT
+               AND NOT WS-EPISODE-LOCKED
+                   ACCEPT EPISODE-MENU-SCREEN
+
+                   IF WS-EP-MENU-INPUT > 0
+                   AND WS-EP-MENU-INPUT <= WS-EPISODE-CATALOG-COUNT
+                       MOVE WS-EP-MENU-INPUT TO WS-EP-CHECK-ID
+                       PERFORM 021-CHECK-EPISODE-LOCKED
                    ELSE
-                       ACCEPT EPISODE-MENU-SCREEN
+                       MOVE 0 TO WS-EP-MENU-INPUT
                    END-IF
-
                END-PERFORM
 
                MOVE WS-EP-MENU-INPUT TO WS-CURRENT-EPISODE
 
                PERFORM 300-READ-STORY-START
-               PERFORM 325-RUN-STORY
 
-               PERFORM 105-RESET-STORY
-               PERFORM 110-RESET-MENU-INPUT
+               IF NOT WS-STORY-START-FOUND
+                   DISPLAY 'No start record for this episode - '
+                       'please choose a different one.'
+                   ACCEPT BLANK-SCREEN
+                   MOVE 0 TO WS-EP-MENU-INPUT
+               END-IF
+           END-PERFORM
 
-           ELSE IF WS-MENU-INPUT = 2
-               PERFORM 200-ABOUT
-               PERFORM 110-RESET-MENU-INPUT
-           END-IF.
+           PERFORM 325-RUN-STORY
+
+           PERFORM 105-RESET-STORY.
 
       *>****************************************************************
       *> Resets the variables related to the episode and story as well
@@ -230,7 +1072,10 @@
            MOVE 0 TO WS-EP-MENU-INPUT
            MOVE 0 TO WS-CURRENT-EPISODE
            MOVE 000 TO WS-CURRENT-RECORD
-           MOVE 'N' TO WS-GAMEOVER-SW.
+           MOVE 'N' TO WS-GAMEOVER-SW
+           MOVE 'N' TO WS-ABORT-TO-MENU-SW
+           MOVE 'N' TO WS-STORY-START-FOUND-SW
+           MOVE 0 TO WS-SESSION-FLAG-COUNT.
 
       *>****************************************************************
       *> Resets the menu input variable back to zero.
@@ -238,6 +1083,347 @@
        110-RESET-MENU-INPUT.
            MOVE 0 TO WS-MENU-INPUT.
 
+      *>****************************************************************
+      *> Restores a previously saved episode/record pair and resumes
+      *> the story from there instead of starting over at
+      *> 300-READ-STORY-START. If no save exists, tells the player
+      *> instead of silently falling through.
+      *>****************************************************************
+       115-CONTINUE-GAME.
+           PERFORM 370-LOAD-SAVE-GAME
+
+           IF SAVE-FOUND
+               MOVE WS-SAVE-EPISODE-ID TO WS-CURRENT-EPISODE
+               MOVE WS-SAVE-STORY-ID TO WS-CURRENT-RECORD
+
+               PERFORM 310-INIT-STORY-FIELDS
+               PERFORM 325-RUN-STORY
+
+               PERFORM 105-RESET-STORY
+           ELSE
+               PERFORM 117-NO-SAVE-MESSAGE
+           END-IF.
+
+      *>****************************************************************
+      *> Tells the player there was nothing to continue.
+      *>****************************************************************
+       117-NO-SAVE-MESSAGE.
+           DISPLAY BLANK-SCREEN
+           ACCEPT NO-SAVE-SCREEN.
+
+      *>****************************************************************
+      *> Content maintenance sub-menu, reached from MENU-SCREEN option
+      *> 5. Lets the maintainer fix a story page's text or a choice's
+      *> text without going back to the external Java wry-parser.
+      *>****************************************************************
+       130-MAINTENANCE-MENU.
+           MOVE 0 TO WS-MAINT-MENU-INPUT
+
+           PERFORM UNTIL WS-MAINT-MENU-INPUT = 1
+           OR WS-MAINT-MENU-INPUT = 2 OR WS-MAINT-MENU-INPUT = 3
+               DISPLAY BLANK-SCREEN
+               ACCEPT MAINTENANCE-SCREEN
+           END-PERFORM
+
+           IF WS-MAINT-MENU-INPUT = 1
+               PERFORM 131-MAINTAIN-STORY-TEXT
+           ELSE IF WS-MAINT-MENU-INPUT = 2
+               PERFORM 135-MAINTAIN-STORY-CHOICE
+           END-IF
+
+           MOVE 0 TO WS-MAINT-MENU-INPUT.
+
+      *>****************************************************************
+      *> Looks up a story page by episode+story ID (in the player's
+      *> current session language) and lets the maintainer replace its
+      *> text in place.
+      *>****************************************************************
+       131-MAINTAIN-STORY-TEXT.
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-EPISODE-SCREEN
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-STORY-ID-SCREEN
+
+           PERFORM 132-LOAD-AND-FIND-TEXT
+
+           IF WS-MAINT-FOUND
+               MOVE WS-MAINT-TEXT-TBL-TEXT(WS-MAINT-INDEX)
+                   TO WS-MAINT-CURRENT-TEXT
+               MOVE SPACES TO WS-MAINT-NEW-TEXT
+
+               DISPLAY BLANK-SCREEN
+               ACCEPT MAINT-TEXT-EDIT-SCREEN
+
+               IF WS-MAINT-NEW-TEXT NOT = SPACES
+                   PERFORM 133-SAVE-STORY-TEXT-EDIT
+                   MOVE 'Story text updated.' TO WS-MAINT-RESULT-MSG
+               ELSE
+                   MOVE 'No change entered.' TO WS-MAINT-RESULT-MSG
+               END-IF
+           ELSE
+               MOVE 'No matching story page found.'
+                   TO WS-MAINT-RESULT-MSG
+           END-IF
+
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-RESULT-SCREEN.
+
+      *>****************************************************************
+      *> Loads story-text.dat into WS-MAINT-TEXT-TABLE and sets
+      *> WS-MAINT-FOUND-SW/WS-MAINT-INDEX for the row matching
+      *> WS-MAINT-EPISODE-ID+WS-MAINT-STORY-ID+WS-LANGUAGE-CODE.
+      *>****************************************************************
+       132-LOAD-AND-FIND-TEXT.
+           MOVE 0 TO WS-MAINT-TEXT-COUNT
+           MOVE 'N' TO WS-MAINT-FOUND-SW
+           MOVE 0 TO WS-MAINT-INDEX
+
+           OPEN INPUT FD-STORY-TEXT-DAT-FILE
+           IF WS-STORY-TEXT-DAT-STATUS = '00'
+               PERFORM UNTIL EOF-SW OR WS-MAINT-TEXT-COUNT = 500
+                   READ FD-STORY-TEXT-DAT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-MAINT-TEXT-COUNT
+                           MOVE DAT-STORY-TEXT-EPISODE-ID TO
+                               WS-MAINT-TEXT-TBL-EPISODE-ID
+                                   (WS-MAINT-TEXT-COUNT)
+                           MOVE DAT-STORY-TEXT-ID TO
+                               WS-MAINT-TEXT-TBL-STORY-ID
+                                   (WS-MAINT-TEXT-COUNT)
+                           MOVE DAT-STORY-TEXT TO
+                               WS-MAINT-TEXT-TBL-TEXT
+                                   (WS-MAINT-TEXT-COUNT)
+                           MOVE DAT-STORY-TEXT-OUTCOME-CODE TO
+                               WS-MAINT-TEXT-TBL-OUTCOME
+                                   (WS-MAINT-TEXT-COUNT)
+                           MOVE DAT-STORY-TEXT-LANGUAGE TO
+                               WS-MAINT-TEXT-TBL-LANGUAGE
+                                   (WS-MAINT-TEXT-COUNT)
+
+                           IF WS-MAINT-TEXT-TBL-EPISODE-ID
+                               (WS-MAINT-TEXT-COUNT)
+                               = WS-MAINT-EPISODE-ID
+                           AND WS-MAINT-TEXT-TBL-STORY-ID
+                               (WS-MAINT-TEXT-COUNT)
+                               = WS-MAINT-STORY-ID
+                           AND WS-MAINT-TEXT-TBL-LANGUAGE
+                               (WS-MAINT-TEXT-COUNT)
+                               = WS-LANGUAGE-CODE
+                               MOVE 'Y' TO WS-MAINT-FOUND-SW
+                               MOVE WS-MAINT-TEXT-COUNT
+                                   TO WS-MAINT-INDEX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-STORY-TEXT-DAT-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Applies WS-MAINT-NEW-TEXT to the found row, rewrites
+      *> story-text.dat from the table so the fix survives the next
+      *> index rebuild, and patches the live story-text.idx entry
+      *> directly so the fix takes effect without one.
+      *>****************************************************************
+       133-SAVE-STORY-TEXT-EDIT.
+      *>   Reference modification so only the first 255 bytes are
+      *>   overwritten - WS-MAINT-NEW-TEXT can't hold more than that,
+      *>   but WS-MAINT-TEXT-TBL-TEXT is 1000 bytes wide, and a plain
+      *>   MOVE would space-fill the rest, wiping out bytes 256-1000
+      *>   of any page whose text runs longer than the edit screen.
+           MOVE WS-MAINT-NEW-TEXT
+               TO WS-MAINT-TEXT-TBL-TEXT(WS-MAINT-INDEX) (1:255)
+
+           OPEN OUTPUT FD-STORY-TEXT-DAT-FILE
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-MAINT-TEXT-COUNT
+                   MOVE WS-MAINT-TEXT-TBL-EPISODE-ID(WS-TAL-CTR)
+                       TO DAT-STORY-TEXT-EPISODE-ID
+                   MOVE WS-MAINT-TEXT-TBL-STORY-ID(WS-TAL-CTR)
+                       TO DAT-STORY-TEXT-ID
+                   MOVE WS-MAINT-TEXT-TBL-TEXT(WS-TAL-CTR)
+                       TO DAT-STORY-TEXT
+                   MOVE WS-MAINT-TEXT-TBL-OUTCOME(WS-TAL-CTR)
+                       TO DAT-STORY-TEXT-OUTCOME-CODE
+                   MOVE WS-MAINT-TEXT-TBL-LANGUAGE(WS-TAL-CTR)
+                       TO DAT-STORY-TEXT-LANGUAGE
+                   WRITE FD-STORY-TEXT-DAT-RECORD
+               END-PERFORM
+           CLOSE FD-STORY-TEXT-DAT-FILE
+
+           MOVE WS-MAINT-EPISODE-ID TO STORY-TEXT-EPISODE-ID
+           MOVE WS-MAINT-STORY-ID TO STORY-TEXT-ID IN STORY-TEXT-KEY
+           MOVE WS-LANGUAGE-CODE TO STORY-TEXT-LANGUAGE
+
+           OPEN I-O FD-STORY-TEXT-FILE
+               READ FD-STORY-TEXT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WS-MAINT-NEW-TEXT TO STORY-TEXT (1:255)
+                       REWRITE FD-STORY-TEXT-RECORD
+               END-READ
+           CLOSE FD-STORY-TEXT-FILE.
+
+      *>****************************************************************
+      *> Looks up a story choice by episode+story+choice slot (in the
+      *> player's current session language) and lets the maintainer
+      *> replace its text in place. Only the choice's displayed text
+      *> is editable here; its destination, hint and flags are out of
+      *> scope for this screen.
+      *>****************************************************************
+       135-MAINTAIN-STORY-CHOICE.
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-EPISODE-SCREEN
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-STORY-ID-SCREEN
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-CHOICE-ID-SCREEN
+
+           PERFORM 136-LOAD-AND-FIND-CHOICE
+
+           IF WS-MAINT-FOUND
+               MOVE WS-MAINT-CHOICE-TBL-TEXT(WS-MAINT-INDEX)
+                   TO WS-MAINT-CURRENT-TEXT
+               MOVE SPACES TO WS-MAINT-NEW-TEXT
+
+               DISPLAY BLANK-SCREEN
+               ACCEPT MAINT-TEXT-EDIT-SCREEN
+
+               IF WS-MAINT-NEW-TEXT NOT = SPACES
+                   PERFORM 137-SAVE-STORY-CHOICE-EDIT
+                   MOVE 'Story choice updated.' TO WS-MAINT-RESULT-MSG
+               ELSE
+                   MOVE 'No change entered.' TO WS-MAINT-RESULT-MSG
+               END-IF
+           ELSE
+               MOVE 'No matching story choice found.'
+                   TO WS-MAINT-RESULT-MSG
+           END-IF
+
+           DISPLAY BLANK-SCREEN
+           ACCEPT MAINT-RESULT-SCREEN.
+
+      *>****************************************************************
+      *> Loads story-choice.dat into WS-MAINT-CHOICE-TABLE and sets
+      *> WS-MAINT-FOUND-SW/WS-MAINT-INDEX for the row matching
+      *> WS-MAINT-EPISODE-ID+WS-MAINT-STORY-ID+WS-MAINT-CHOICE-ID in
+      *> the current session language.
+      *>****************************************************************
+       136-LOAD-AND-FIND-CHOICE.
+           MOVE 0 TO WS-MAINT-CHOICE-COUNT
+           MOVE 'N' TO WS-MAINT-FOUND-SW
+           MOVE 0 TO WS-MAINT-INDEX
+
+           OPEN INPUT FD-STORY-CHOICE-DAT-FILE
+           IF WS-STORY-CHOICE-DAT-STATUS = '00'
+               PERFORM UNTIL EOF-SW OR WS-MAINT-CHOICE-COUNT = 500
+                   READ FD-STORY-CHOICE-DAT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SW
+                       NOT AT END
+                           ADD 1 TO WS-MAINT-CHOICE-COUNT
+                           MOVE DAT-STORY-CHOICE-EPISODE-ID TO
+                               WS-MAINT-CHOICE-TBL-EPISODE-ID
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-STORY-ID TO
+                               WS-MAINT-CHOICE-TBL-STORY-ID
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-DEST-STORY-ID TO
+                               WS-MAINT-CHOICE-TBL-DEST-ID
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-ID TO
+                               WS-MAINT-CHOICE-TBL-ID
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-TEXT TO
+                               WS-MAINT-CHOICE-TBL-TEXT
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-HINT TO
+                               WS-MAINT-CHOICE-TBL-HINT
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-LANGUAGE TO
+                               WS-MAINT-CHOICE-TBL-LANGUAGE
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-REQUIRES-FLAG TO
+                               WS-MAINT-CHOICE-TBL-REQ-FLAG
+                                   (WS-MAINT-CHOICE-COUNT)
+                           MOVE DAT-STORY-CHOICE-SET-FLAG TO
+                               WS-MAINT-CHOICE-TBL-SET-FLAG
+                                   (WS-MAINT-CHOICE-COUNT)
+
+                           IF WS-MAINT-CHOICE-TBL-EPISODE-ID
+                               (WS-MAINT-CHOICE-COUNT)
+                               = WS-MAINT-EPISODE-ID
+                           AND WS-MAINT-CHOICE-TBL-STORY-ID
+                               (WS-MAINT-CHOICE-COUNT)
+                               = WS-MAINT-STORY-ID
+                           AND WS-MAINT-CHOICE-TBL-ID
+                               (WS-MAINT-CHOICE-COUNT)
+                               = WS-MAINT-CHOICE-ID
+                           AND WS-MAINT-CHOICE-TBL-LANGUAGE
+                               (WS-MAINT-CHOICE-COUNT)
+                               = WS-LANGUAGE-CODE
+                               MOVE 'Y' TO WS-MAINT-FOUND-SW
+                               MOVE WS-MAINT-CHOICE-COUNT
+                                   TO WS-MAINT-INDEX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FD-STORY-CHOICE-DAT-FILE
+               MOVE 'N' TO WS-EOF-SW
+           END-IF.
+
+      *>****************************************************************
+      *> Applies WS-MAINT-NEW-TEXT to the found row, rewrites
+      *> story-choice.dat from the table, and patches the live
+      *> story-choice.idx entry directly.
+      *>****************************************************************
+       137-SAVE-STORY-CHOICE-EDIT.
+           MOVE WS-MAINT-NEW-TEXT
+               TO WS-MAINT-CHOICE-TBL-TEXT(WS-MAINT-INDEX)
+
+           OPEN OUTPUT FD-STORY-CHOICE-DAT-FILE
+               PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+                   UNTIL WS-TAL-CTR > WS-MAINT-CHOICE-COUNT
+                   MOVE WS-MAINT-CHOICE-TBL-EPISODE-ID(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-EPISODE-ID
+                   MOVE WS-MAINT-CHOICE-TBL-STORY-ID(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-STORY-ID
+                   MOVE WS-MAINT-CHOICE-TBL-DEST-ID(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-DEST-STORY-ID
+                   MOVE WS-MAINT-CHOICE-TBL-ID(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-ID
+                   MOVE WS-MAINT-CHOICE-TBL-TEXT(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-TEXT
+                   MOVE WS-MAINT-CHOICE-TBL-HINT(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-HINT
+                   MOVE WS-MAINT-CHOICE-TBL-LANGUAGE(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-LANGUAGE
+                   MOVE WS-MAINT-CHOICE-TBL-REQ-FLAG(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-REQUIRES-FLAG
+                   MOVE WS-MAINT-CHOICE-TBL-SET-FLAG(WS-TAL-CTR)
+                       TO DAT-STORY-CHOICE-SET-FLAG
+                   WRITE FD-STORY-CHOICE-DAT-RECORD
+               END-PERFORM
+           CLOSE FD-STORY-CHOICE-DAT-FILE
+
+           MOVE WS-MAINT-EPISODE-ID TO STORY-CHOICE-EPISODE-ID
+           MOVE WS-MAINT-STORY-ID TO STORY-CHOICE-STORY-ID
+           MOVE WS-LANGUAGE-CODE TO STORY-CHOICE-LANGUAGE
+           MOVE WS-MAINT-CHOICE-ID TO STORY-CHOICE-ID
+
+           OPEN I-O FD-STORY-CHOICE-FILE
+               READ FD-STORY-CHOICE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WS-MAINT-NEW-TEXT TO STORY-CHOICE-TEXT
+                       REWRITE FD-STORY-CHOICE-RECORD
+               END-READ
+           CLOSE FD-STORY-CHOICE-FILE.
+
       *>****************************************************************
       *> Displays screen with the about game information.
       *>****************************************************************
@@ -261,24 +1447,12 @@
                            MOVE 'setting start info' TO WS-DEBUG-MSG
                            PERFORM 050-DEBUG-MESSAGE
 
-      *>   Probably more assignment here than necessary...
                            MOVE WS-STORY-START-STORY-ID
                                TO WS-CURRENT-RECORD
 
-                           MOVE WS-STORY-START-STORY-ID
-                               TO WS-STORY-ID
-
-                           MOVE WS-STORY-START-STORY-ID
-                               TO WS-STORY-TEXT-ID
-
-                           MOVE WS-CURRENT-EPISODE TO
-                               WS-STORY-TEXT-EPISODE-ID
-
-                           MOVE WS-STORY-START-STORY-ID
-                               TO WS-STORY-CHOICE-STORY-ID
+                           MOVE 'Y' TO WS-STORY-START-FOUND-SW
 
-                          MOVE WS-STORY-START-EPISODE-ID
-                               TO WS-STORY-CHOICE-EPISODE-ID
+                           PERFORM 310-INIT-STORY-FIELDS
 
                            ACCEPT BLANK-SCREEN
 
@@ -288,6 +1462,40 @@
            CLOSE FD-STORY-START-FILE
            MOVE 'N' TO WS-EOF-SW.
 
+      *>****************************************************************
+      *> Seeds the working-storage fields 350/400/450 key their lookups
+      *> on from WS-CURRENT-EPISODE/WS-CURRENT-RECORD. Shared by
+      *> 300-READ-STORY-START and 115-CONTINUE-GAME so a resumed save
+      *> enters 325-RUN-STORY in the same state a fresh start would.
+      *>****************************************************************
+       310-INIT-STORY-FIELDS.
+      *>   Probably more assignment here than necessary...
+           MOVE WS-CURRENT-RECORD
+               TO WS-STORY-ID
+
+           MOVE WS-CURRENT-RECORD
+               TO WS-STORY-TEXT-ID
+
+           MOVE WS-CURRENT-EPISODE TO
+               WS-STORY-TEXT-EPISODE-ID
+
+           MOVE WS-CURRENT-RECORD
+               TO WS-STORY-CHOICE-STORY-ID
+
+           MOVE WS-CURRENT-EPISODE
+               TO WS-STORY-CHOICE-EPISODE-ID
+
+           PERFORM 315-RESET-RUN-STATS.
+
+      *>****************************************************************
+      *> Zeroes the per-run stats counters and captures the start time,
+      *> so the stats screen shown at game over reflects this run only.
+      *>****************************************************************
+       315-RESET-RUN-STATS.
+           MOVE 0 TO WS-RUN-PAGES
+           MOVE 0 TO WS-RUN-CHOICES
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+
       *>****************************************************************
       *> Paragraph used to keep reading next pages in the story until
       *> the game over flag is set.
@@ -313,24 +1521,81 @@
            PERFORM 050-DEBUG-MESSAGE
 
            OPEN INPUT FD-STORY-FILE
-               PERFORM UNTIL EOF-SW
-               OR WS-GAMEOVER
-                   READ FD-STORY-FILE INTO WS-STORY-RECORD
-                       AT END MOVE 'Y' TO WS-EOF-SW
-                       NOT AT END
-                           IF WS-CURRENT-RECORD = WS-STORY-ID
 
-                               MOVE 'Found story record' TO WS-DEBUG-MSG
-                               PERFORM 050-DEBUG-MESSAGE
+           MOVE WS-CURRENT-EPISODE TO EPISODE-ID IN FD-STORY-RECORD
+           MOVE WS-CURRENT-RECORD TO STORY-ID IN FD-STORY-RECORD
 
-                               PERFORM 400-READ-STORY-TEXT
-                               PERFORM 450-READ-STORY-CHOICES
-                               PERFORM 500-HANDLE-STORY-IO
-                           END-IF
-                   END-READ
-               END-PERFORM
-           CLOSE FD-STORY-FILE
-           MOVE 'N' TO WS-EOF-SW.
+           READ FD-STORY-FILE INTO WS-STORY-RECORD
+               KEY IS STORY-FILE-KEY
+               INVALID KEY
+                   MOVE 'No story record for this key' TO WS-DEBUG-MSG
+                   PERFORM 050-DEBUG-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'Found story record' TO WS-DEBUG-MSG
+                   PERFORM 050-DEBUG-MESSAGE
+
+                   ADD 1 TO WS-RUN-PAGES
+
+                   PERFORM 400-READ-STORY-TEXT
+                   PERFORM 450-READ-STORY-CHOICES
+                   PERFORM 500-HANDLE-STORY-IO
+                   PERFORM 360-WRITE-SAVE-GAME
+           END-READ
+
+           CLOSE FD-STORY-FILE.
+
+      *>****************************************************************
+      *> Persists WS-CURRENT-EPISODE/WS-CURRENT-RECORD after a page
+      *> turn so an interrupted session can be resumed from the main
+      *> menu's CONTINUE option instead of restarting the episode.
+      *> Once the episode actually ends, there is nothing left to
+      *> resume, so the save is cleared instead of written. A 'Q'
+      *> quit-to-menu also sets WS-GAMEOVER-SW (just to break the
+      *> 325-RUN-STORY loop), but that is not an ending - WS-ABORT-
+      *> TO-MENU distinguishes the two so quitting keeps the save for
+      *> CONTINUE to find.
+      *>****************************************************************
+       360-WRITE-SAVE-GAME.
+           IF WS-GAMEOVER-SW = 'Y' AND NOT WS-ABORT-TO-MENU
+               PERFORM 365-CLEAR-SAVE-GAME
+           ELSE
+               PERFORM 019-FIND-OR-ADD-PLAYER-INDEX
+
+               MOVE WS-CURRENT-EPISODE
+                   TO WS-PLAYER-TBL-SAVE-EPISODE(WS-PLAYER-INDEX)
+               MOVE WS-CURRENT-RECORD
+                   TO WS-PLAYER-TBL-SAVE-STORY(WS-PLAYER-INDEX)
+               MOVE 'Y' TO WS-PLAYER-TBL-SAVE-ACTIVE(WS-PLAYER-INDEX)
+
+               PERFORM 018-SAVE-PLAYER-FILE
+           END-IF.
+
+      *>****************************************************************
+      *> Removes the current player's in-progress save, leaving
+      *> nothing for CONTINUE to find.
+      *>****************************************************************
+       365-CLEAR-SAVE-GAME.
+           PERFORM 019-FIND-OR-ADD-PLAYER-INDEX
+           MOVE 'N' TO WS-PLAYER-TBL-SAVE-ACTIVE(WS-PLAYER-INDEX)
+           PERFORM 018-SAVE-PLAYER-FILE.
+
+      *>****************************************************************
+      *> Refreshes WS-SAVE-EPISODE-ID/WS-SAVE-STORY-ID/WS-SAVE-FOUND-SW
+      *> from the current player's row in WS-PLAYER-TABLE.
+      *>****************************************************************
+       370-LOAD-SAVE-GAME.
+           PERFORM 012-FIND-PLAYER-INDEX
+           MOVE 'N' TO WS-SAVE-FOUND-SW
+
+           IF WS-PLAYER-INDEX > 0
+               IF WS-PLAYER-TBL-SAVE-ACTIVE(WS-PLAYER-INDEX) = 'Y'
+                   MOVE WS-PLAYER-TBL-SAVE-EPISODE(WS-PLAYER-INDEX)
+                       TO WS-SAVE-EPISODE-ID
+                   MOVE WS-PLAYER-TBL-SAVE-STORY(WS-PLAYER-INDEX)
+                       TO WS-SAVE-STORY-ID
+                   MOVE 'Y' TO WS-SAVE-FOUND-SW
+               END-IF
+           END-IF.
 
       *>****************************************************************
       *> Reads story page text for current page into the story text
@@ -342,23 +1607,22 @@
            PERFORM 050-DEBUG-MESSAGE
 
            OPEN INPUT FD-STORY-TEXT-FILE
-               PERFORM UNTIL EOF-SW OR RECORD-FOUND
-                   READ FD-STORY-TEXT-FILE INTO WS-STORY-TEXT-RECORD
-                       AT END MOVE 'Y' TO WS-EOF-SW
-                       NOT AT END
-                           IF WS-STORY-TEXT-ID = WS-STORY-ID
-                           AND WS-STORY-TEXT-EPISODE-ID = WS-EPISODE-ID
 
-                               MOVE 'Found story text.' TO WS-DEBUG-MSG
-                               PERFORM 050-DEBUG-MESSAGE
+           MOVE WS-EPISODE-ID TO STORY-TEXT-EPISODE-ID
+           MOVE WS-STORY-ID TO STORY-TEXT-ID IN FD-STORY-TEXT-RECORD
+           MOVE WS-LANGUAGE-CODE TO STORY-TEXT-LANGUAGE
 
-                               MOVE 'Y' TO WS-STORY-RECORD-FOUND
-                           END-IF
-                   END-READ
-               END-PERFORM
-           CLOSE FD-STORY-TEXT-FILE
-           MOVE 'N' TO WS-EOF-SW
-           MOVE 'N' TO WS-STORY-RECORD-FOUND.
+           READ FD-STORY-TEXT-FILE INTO WS-STORY-TEXT-RECORD
+               KEY IS STORY-TEXT-KEY
+               INVALID KEY
+                   MOVE 'No story text for this key' TO WS-DEBUG-MSG
+                   PERFORM 050-DEBUG-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'Found story text.' TO WS-DEBUG-MSG
+                   PERFORM 050-DEBUG-MESSAGE
+           END-READ
+
+           CLOSE FD-STORY-TEXT-FILE.
 
       *>****************************************************************
       *> Reads and sets up the story page's choice's number and text
@@ -370,22 +1634,57 @@
            MOVE 'Reading story choices for page.' TO WS-DEBUG-MSG
            PERFORM 050-DEBUG-MESSAGE
 
-           MOVE 998 TO WS-CHOICE-DESTINATION(1)
-           MOVE 998 TO WS-CHOICE-DESTINATION(2)
-           MOVE 998 TO WS-CHOICE-DESTINATION(3)
-           MOVE 998 TO WS-CHOICE-DESTINATION(4)
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-MAX-CHOICES
+               MOVE 998 TO WS-CHOICE-DESTINATION(WS-TAL-CTR)
+               MOVE SPACES TO WS-CHOICE-HINT(WS-TAL-CTR)
+               MOVE SPACES TO WS-CHOICE-SET-FLAG(WS-TAL-CTR)
+           END-PERFORM
 
            OPEN INPUT FD-STORY-CHOICE-FILE
-               PERFORM UNTIL EOF-SW OR RECORD-FOUND
-                   READ FD-STORY-CHOICE-FILE INTO WS-STORY-CHOICE-RECORD
-                       AT END MOVE 'Y' TO WS-EOF-SW
-                       NOT AT END
-                           IF WS-STORY-CHOICE-STORY-ID = WS-STORY-ID
-                           AND WS-STORY-CHOICE-EPISODE-ID
-                               = WS-EPISODE-ID
-                               MOVE 'Found choice' TO WS-DEBUG-MSG
-                               PERFORM 050-DEBUG-MESSAGE
 
+           MOVE WS-EPISODE-ID TO STORY-CHOICE-EPISODE-ID
+           MOVE WS-STORY-ID TO STORY-CHOICE-STORY-ID
+           MOVE WS-LANGUAGE-CODE TO STORY-CHOICE-LANGUAGE
+           MOVE 1 TO STORY-CHOICE-ID
+
+           START FD-STORY-CHOICE-FILE
+               KEY IS NOT LESS THAN STORY-CHOICE-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM UNTIL WS-EOF-SW = 'Y'
+               READ FD-STORY-CHOICE-FILE NEXT RECORD
+                   INTO WS-STORY-CHOICE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       IF WS-STORY-CHOICE-STORY-ID = WS-STORY-ID
+                       AND WS-STORY-CHOICE-EPISODE-ID = WS-EPISODE-ID
+                       AND WS-STORY-CHOICE-LANGUAGE = WS-LANGUAGE-CODE
+                           MOVE 'Found choice' TO WS-DEBUG-MSG
+                           PERFORM 050-DEBUG-MESSAGE
+
+                           IF WS-STORY-CHOICE-ID < 1
+                           OR WS-STORY-CHOICE-ID > WS-MAX-CHOICES
+                               DISPLAY 'FATAL: story-choice.idx has a '
+                                   'STORY-CHOICE-ID outside 1-'
+                                   WS-MAX-CHOICES ' for episode '
+                                   WS-STORY-CHOICE-EPISODE-ID
+                                   ', story ' WS-STORY-CHOICE-STORY-ID
+                                   ' - refusing to corrupt storage.'
+                               STOP RUN
+                           END-IF
+
+                           MOVE 'Y' TO WS-FLAG-FOUND-SW
+                           IF WS-STORY-CHOICE-REQUIRES-FLAG NOT = SPACES
+                               MOVE WS-STORY-CHOICE-REQUIRES-FLAG
+                                   TO WS-CHECK-FLAG-NAME
+                               PERFORM 455-CHECK-SESSION-FLAG-SET
+                           END-IF
+
+                           IF WS-FLAG-FOUND
                                MOVE WS-STORY-CHOICE-TEXT TO
                                    WS-CHOICE-TEXT(WS-STORY-CHOICE-ID)
 
@@ -393,12 +1692,50 @@
                                    WS-CHOICE-DESTINATION
                                        (WS-STORY-CHOICE-ID)
 
+                               MOVE WS-STORY-CHOICE-HINT TO
+                                   WS-CHOICE-HINT(WS-STORY-CHOICE-ID)
+
+                               MOVE WS-STORY-CHOICE-SET-FLAG TO
+                                   WS-CHOICE-SET-FLAG
+                                       (WS-STORY-CHOICE-ID)
                            END-IF
-                   END-READ
-               END-PERFORM
+                       ELSE
+                           MOVE 'Y' TO WS-EOF-SW
+                       END-IF
+               END-READ
+           END-PERFORM
+
            CLOSE FD-STORY-CHOICE-FILE
-           MOVE 'N' TO WS-EOF-SW
-           MOVE 'N' TO WS-STORY-RECORD-FOUND.
+           MOVE 'N' TO WS-EOF-SW.
+
+      *>****************************************************************
+      *> Looks up WS-CHECK-FLAG-NAME in WS-SESSION-FLAG-TABLE, leaving
+      *> WS-FLAG-FOUND-SW set to 'Y' if an earlier choice this run set
+      *> it.
+      *>****************************************************************
+       455-CHECK-SESSION-FLAG-SET.
+           MOVE 'N' TO WS-FLAG-FOUND-SW
+           PERFORM VARYING WS-FLAG-CTR FROM 1 BY 1
+               UNTIL WS-FLAG-CTR > WS-SESSION-FLAG-COUNT
+               IF WS-SESSION-FLAG(WS-FLAG-CTR) = WS-CHECK-FLAG-NAME
+                   MOVE 'Y' TO WS-FLAG-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+      *>****************************************************************
+      *> Adds WS-CHECK-FLAG-NAME to WS-SESSION-FLAG-TABLE if it isn't
+      *> already set, so a later page's STORY-CHOICE-REQUIRES-FLAG can
+      *> find it. Silently does nothing once the table is full, the
+      *> same silent-cap convention as the other in-memory tables.
+      *>****************************************************************
+       456-SET-SESSION-FLAG.
+           PERFORM 455-CHECK-SESSION-FLAG-SET
+           IF NOT WS-FLAG-FOUND
+           AND WS-SESSION-FLAG-COUNT < 10
+               ADD 1 TO WS-SESSION-FLAG-COUNT
+               MOVE WS-CHECK-FLAG-NAME
+                   TO WS-SESSION-FLAG(WS-SESSION-FLAG-COUNT)
+           END-IF.
 
       *>****************************************************************
       *> Handles displaying output of the current stories page and
@@ -414,13 +1751,96 @@
            PERFORM 050-DEBUG-MESSAGE
 
            MOVE 'N' TO WS-VALID-CHOICE
+           MOVE SPACES TO WS-STORY-INPUT-MSG
+           MOVE SPACES TO WS-HINT-TEXT
 
            PERFORM UNTIL WS-VALID-CHOICE = 'Y'
 
-               DISPLAY BLANK-SCREEN
-               ACCEPT STORY-SCREEN
+               IF WS-SCRIPT-MODE-ON
+                   PERFORM 508-READ-SCRIPTED-CHOICE
+               ELSE
+                   DISPLAY BLANK-SCREEN
+                   MOVE SPACES TO WS-KIOSK-MSG
+
+                   IF WS-KIOSK-MODE-ON
+                       STRING 'Auto-continues after '
+                           WS-KIOSK-TIMEOUT-SECONDS
+                           ' second(s) of inactivity.'
+                           DELIMITED BY SIZE INTO WS-KIOSK-MSG
+
+                       ACCEPT STORY-SCREEN
+                           WITH TIME-OUT WS-KIOSK-TIMEOUT-SECONDS
+                           ON EXCEPTION
+                               PERFORM 506-HANDLE-KIOSK-TIMEOUT
+                           NOT ON EXCEPTION
+                               PERFORM 507-HANDLE-STORY-RESPONSE
+                       END-ACCEPT
+                   ELSE
+                       ACCEPT STORY-SCREEN
+                       PERFORM 507-HANDLE-STORY-RESPONSE
+                   END-IF
+               END-IF
 
-               IF WS-STORY-INPUT NOT GREATER THAN 4
+           END-PERFORM
+
+           IF WS-ABORT-TO-MENU
+               MOVE 'Y' TO WS-GAMEOVER-SW
+           ELSE
+               PERFORM 510-LOG-AUDIT-ENTRY
+
+               IF WS-CURRENT-RECORD = 999
+                   MOVE 'Y' TO WS-GAMEOVER-SW
+                   MOVE 'N' TO WS-STATS-WON-SW
+
+                   IF WS-STORY-TEXT-OUTCOME-CODE = 'W'
+                       MOVE 'Y' TO WS-STATS-WON-SW
+                   ELSE IF WS-STORY-TEXT-OUTCOME-CODE = 'L'
+                       MOVE 'N' TO WS-STATS-WON-SW
+                   ELSE
+      *>                   Legacy content with no outcome code
+      *>                   recorded - fall back to scanning the page
+      *>                   text the way this used to work.
+                       SET WS-TAL-CTR TO 0
+
+                       INSPECT WS-STORY-TEXT
+                           TALLYING WS-TAL-CTR
+                           FOR ALL 'GAME OVER'
+
+                       IF WS-TAL-CTR <= 0
+                           MOVE 'Y' TO WS-STATS-WON-SW
+                       END-IF
+                   END-IF
+
+                   IF WS-STATS-WON
+                       MOVE 'Episode won! Unlock!' TO WS-DEBUG-MSG
+                       PERFORM 050-DEBUG-MESSAGE
+                       PERFORM 015-SAVE-COMPLETION
+                       PERFORM 610-UPDATE-BEST-RUN
+                   END-IF
+
+                   PERFORM 620-SHOW-STATS-SCREEN
+               END-IF
+           END-IF.
+
+      *>****************************************************************
+      *> Handles one line of input from STORY-SCREEN - a hint request
+      *> or a choice number - the same way regardless of whether the
+      *> ACCEPT that captured it was timed or not.
+      *>****************************************************************
+       507-HANDLE-STORY-RESPONSE.
+           IF WS-STORY-RESPONSE = 'Q' OR WS-STORY-RESPONSE = 'q'
+               MOVE 'Y' TO WS-ABORT-TO-MENU-SW
+               MOVE 'Y' TO WS-VALID-CHOICE
+
+           ELSE IF WS-STORY-RESPONSE = 'H' OR WS-STORY-RESPONSE = 'h'
+               PERFORM 505-BUILD-HINT-TEXT
+               MOVE SPACES TO WS-STORY-INPUT-MSG
+
+           ELSE IF WS-STORY-RESPONSE IS NUMERIC
+               MOVE SPACES TO WS-HINT-TEXT
+               MOVE WS-STORY-RESPONSE TO WS-STORY-INPUT
+
+               IF WS-STORY-INPUT NOT GREATER THAN WS-MAX-CHOICES
                    AND WS-STORY-INPUT GREATER THAN 0 THEN
 
                    MOVE WS-CHOICE-DESTINATION(WS-STORY-INPUT)
@@ -428,26 +1848,179 @@
 
                    IF WS-CURRENT-RECORD NOT EQUAL 998
                        MOVE 'Y' TO WS-VALID-CHOICE
+                       ADD 1 TO WS-RUN-CHOICES
+
+                       IF WS-CHOICE-SET-FLAG(WS-STORY-INPUT) NOT =
+                           SPACES
+                           MOVE WS-CHOICE-SET-FLAG(WS-STORY-INPUT)
+                               TO WS-CHECK-FLAG-NAME
+                           PERFORM 456-SET-SESSION-FLAG
+                       END-IF
+                   ELSE
+                       MOVE 'That choice is not on this page.'
+                           TO WS-STORY-INPUT-MSG
                    END-IF
 
+               ELSE
+                   MOVE SPACES TO WS-STORY-INPUT-MSG
+                   STRING 'Please enter a number between 1 and '
+                       WS-MAX-CHOICES '.' DELIMITED BY SIZE
+                       INTO WS-STORY-INPUT-MSG
                END-IF
 
+           ELSE
+               MOVE SPACES TO WS-HINT-TEXT
+               MOVE SPACES TO WS-STORY-INPUT-MSG
+               STRING 'Please enter a number between 1 and '
+                   WS-MAX-CHOICES '.' DELIMITED BY SIZE
+                   INTO WS-STORY-INPUT-MSG
+           END-IF.
+
+      *>****************************************************************
+      *> Fires when STORY-SCREEN's timed ACCEPT runs out with no
+      *> response - picks the page's first available choice so an
+      *> unattended kiosk keeps moving, or falls back to returning to
+      *> the main menu if this page has no choice to fall back on.
+      *>****************************************************************
+       506-HANDLE-KIOSK-TIMEOUT.
+           MOVE 'Kiosk timeout - no input' TO WS-DEBUG-MSG
+           PERFORM 050-DEBUG-MESSAGE
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-MAX-CHOICES
+               OR WS-VALID-CHOICE = 'Y'
+               IF WS-CHOICE-DESTINATION(WS-TAL-CTR) NOT EQUAL 998
+                   MOVE WS-CHOICE-DESTINATION(WS-TAL-CTR)
+                       TO WS-CURRENT-RECORD
+                   MOVE 'Y' TO WS-VALID-CHOICE
+                   MOVE WS-TAL-CTR TO WS-STORY-INPUT
+                   ADD 1 TO WS-RUN-CHOICES
+
+                   IF WS-CHOICE-SET-FLAG(WS-TAL-CTR) NOT = SPACES
+                       MOVE WS-CHOICE-SET-FLAG(WS-TAL-CTR)
+                           TO WS-CHECK-FLAG-NAME
+                       PERFORM 456-SET-SESSION-FLAG
+                   END-IF
+               END-IF
            END-PERFORM
 
-           IF WS-CURRENT-RECORD = 999
-               MOVE 'Y' TO WS-GAMEOVER-SW
+           IF WS-VALID-CHOICE NOT = 'Y'
+               MOVE 'Y' TO WS-ABORT-TO-MENU-SW
+               MOVE 'Y' TO WS-VALID-CHOICE
+           END-IF.
 
-               SET WS-TAL-CTR TO 0
+      *>****************************************************************
+      *> Builds WS-HINT-TEXT from whichever choices on this page have
+      *> a hint, so a stuck player pressing H gets a nudge instead of
+      *> brute-forcing all four options.
+      *>****************************************************************
+       505-BUILD-HINT-TEXT.
+           MOVE SPACES TO WS-HINT-TEXT
+           MOVE 1 TO WS-HINT-PTR
+
+           PERFORM VARYING WS-TAL-CTR FROM 1 BY 1
+               UNTIL WS-TAL-CTR > WS-MAX-CHOICES
+               IF WS-CHOICE-HINT(WS-TAL-CTR) NOT = SPACES
+                   STRING WS-TAL-CTR DELIMITED BY SIZE
+                       ': ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CHOICE-HINT(WS-TAL-CTR))
+                           DELIMITED BY SIZE
+                       '  ' DELIMITED BY SIZE
+                       INTO WS-HINT-TEXT
+                       WITH POINTER WS-HINT-PTR
+               END-IF
+           END-PERFORM.
 
-               INSPECT WS-STORY-TEXT
-                   TALLYING WS-TAL-CTR
-                   FOR ALL 'GAME OVER'
+      *>****************************************************************
+      *> Appends one line to the audit log recording the page just
+      *> seen, the choice text picked and where it led, so playthrough
+      *> history survives beyond the current page.
+      *>****************************************************************
+       510-LOG-AUDIT-ENTRY.
+           MOVE WS-PLAYER-ID TO AUDIT-PLAYER-ID
+           MOVE WS-EPISODE-ID TO AUDIT-EPISODE-ID
+           MOVE WS-STORY-ID TO AUDIT-STORY-ID
+           MOVE WS-CHOICE-TEXT(WS-STORY-INPUT) TO AUDIT-CHOICE-TEXT
+           MOVE WS-CURRENT-RECORD TO AUDIT-DEST-STORY-ID
+           MOVE WS-STORY-INPUT TO AUDIT-CHOICE-NUMBER
+
+           OPEN EXTEND FD-AUDIT-FILE
+               WRITE FD-AUDIT-RECORD
+           CLOSE FD-AUDIT-FILE.
 
-               IF WS-TAL-CTR <= 0 THEN
-                   MOVE 'Episode won! Unlock!' TO WS-DEBUG-MSG
-                   PERFORM 050-DEBUG-MESSAGE
-                   MOVE 'Y' TO WS-FINAL-EPISODE-UNLOCKED
+      *>****************************************************************
+      *> Non-interactive regression runner. Reads the episode ID and
+      *> choice sequence from ./data/script.dat and runs them through
+      *> the normal 300-READ-STORY-START/325-RUN-STORY/500-HANDLE-
+      *> STORY-IO path, with 500-HANDLE-STORY-IO pulling each choice
+      *> off FD-SCRIPT-FILE instead of waiting on STORY-SCREEN. Writes
+      *> under a fixed SCRIPTRUN player ID so a regression run never
+      *> touches a real player's save/completion/best-run data.
+      *>****************************************************************
+       700-RUN-SCRIPTED-PLAYTHROUGH.
+           DISPLAY ' '
+           DISPLAY 'WRY-COBOL SCRIPTED PLAYTHROUGH RUNNER'
+           DISPLAY '========================================'
+
+           MOVE 'SCRIPTRUN ' TO WS-PLAYER-ID
+           PERFORM 005-IDENTIFY-PLAYER
+
+           OPEN INPUT FD-SCRIPT-FILE
+           READ FD-SCRIPT-FILE INTO WS-SCRIPT-EPISODE-ID
+               AT END
+                   MOVE 'Y' TO WS-SCRIPT-EOF-SW
+           END-READ
+
+           IF WS-SCRIPT-EOF
+               CLOSE FD-SCRIPT-FILE
+               DISPLAY 'Script file is empty - nothing to run.'
+           ELSE
+               MOVE WS-SCRIPT-EPISODE-ID TO WS-CURRENT-EPISODE
+               PERFORM 300-READ-STORY-START
+
+               IF NOT WS-STORY-START-FOUND
+                   CLOSE FD-SCRIPT-FILE
+                   DISPLAY 'No start record for episode '
+                       WS-SCRIPT-EPISODE-ID ' - aborting run.'
+                   STOP RUN
+               END-IF
+
+               PERFORM 325-RUN-STORY
+               CLOSE FD-SCRIPT-FILE
+
+               MOVE SPACES TO WS-SCRIPT-RESULT-MSG
+               IF WS-SCRIPT-EOF
+                   STRING 'INCOMPLETE - script ran out of choices at'
+                       ' STORY-ID ' WS-CURRENT-RECORD
+                       DELIMITED BY SIZE INTO WS-SCRIPT-RESULT-MSG
+               ELSE IF WS-ABORT-TO-MENU
+                   MOVE 'ABORTED before reaching an ending.'
+                       TO WS-SCRIPT-RESULT-MSG
+               ELSE IF WS-STATS-WON
+                   STRING 'WON at STORY-ID ' WS-CURRENT-RECORD
+                       DELIMITED BY SIZE INTO WS-SCRIPT-RESULT-MSG
+               ELSE
+                   STRING 'LOST at STORY-ID ' WS-CURRENT-RECORD
+                       DELIMITED BY SIZE INTO WS-SCRIPT-RESULT-MSG
                END-IF
+
+               DISPLAY ' '
+               DISPLAY WS-SCRIPT-RESULT-MSG
            END-IF.
 
+      *>****************************************************************
+      *> Supplies the next scripted choice to 500-HANDLE-STORY-IO in
+      *> place of a terminal ACCEPT. Running out of choices before the
+      *> episode ends is reported as an incomplete run, not an error.
+      *>****************************************************************
+       508-READ-SCRIPTED-CHOICE.
+           READ FD-SCRIPT-FILE INTO WS-STORY-RESPONSE
+               AT END
+                   MOVE 'Y' TO WS-SCRIPT-EOF-SW
+                   MOVE 'Y' TO WS-ABORT-TO-MENU-SW
+                   MOVE 'Y' TO WS-VALID-CHOICE
+               NOT AT END
+                   PERFORM 507-HANDLE-STORY-RESPONSE
+           END-READ.
+
        END PROGRAM WRY-COBOL.
